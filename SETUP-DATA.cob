@@ -9,11 +9,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AR-NUMBER.
            SELECT TRAN-FILE ASSIGN TO "TRANSLOG.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CASSETTE-FILE ASSIGN TO "CASSETTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,12 +34,26 @@
            05 AR-LAST-WD-DATE  PIC X(8).
            05 AR-FAIL-PINS     PIC 99.
            05 AR-ADMIN         PIC X(1).
+           05 AR-LAST-INT-DATE PIC X(8).
+           05 AR-LAST-FEE-DATE PIC X(8).
+           05 AR-DAILY-LIMIT   PIC S9(7)V99.
+           05 AR-LINKED-ACCT   PIC X(10).
+           05 AR-PIN2          PIC X(4).
+           05 AR-FIRST2        PIC X(20).
+           05 AR-LAST2         PIC X(20).
 
        FD TRAN-FILE.
        01 TRAN-REC             PIC X(1).
        FD AUDIT-FILE.
        01 AUDIT-REC            PIC X(1).
 
+       FD CASSETTE-FILE.
+       01 CASS-REC.
+           05 CS-DENOM         PIC 9(3).
+           05 CS-COUNT         PIC 9(5).
+           05 CS-CAPACITY      PIC 9(5).
+           05 CS-THRESHOLD     PIC 9(5).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
       *>   Create account file with sample customers
@@ -53,6 +71,13 @@
            MOVE "00000000"   TO AR-LAST-WD-DATE
            MOVE 0            TO AR-FAIL-PINS
            MOVE "N"          TO AR-ADMIN
+           MOVE "00000000"   TO AR-LAST-INT-DATE
+           MOVE "00000000"   TO AR-LAST-FEE-DATE
+           MOVE 500.00       TO AR-DAILY-LIMIT
+           MOVE "0000000000" TO AR-LINKED-ACCT
+           MOVE SPACES       TO AR-PIN2
+           MOVE SPACES       TO AR-FIRST2
+           MOVE SPACES       TO AR-LAST2
            WRITE ACCT-REC
 
       *>   Customer 2: Sarah Jones - Savings - $12,830.50
@@ -67,9 +92,17 @@
            MOVE "00000000"   TO AR-LAST-WD-DATE
            MOVE 0            TO AR-FAIL-PINS
            MOVE "N"          TO AR-ADMIN
+           MOVE "00000000"   TO AR-LAST-INT-DATE
+           MOVE "00000000"   TO AR-LAST-FEE-DATE
+           MOVE 2000.00      TO AR-DAILY-LIMIT
+           MOVE "0000000000" TO AR-LINKED-ACCT
+           MOVE SPACES       TO AR-PIN2
+           MOVE SPACES       TO AR-FIRST2
+           MOVE SPACES       TO AR-LAST2
            WRITE ACCT-REC
 
       *>   Customer 3: Mike Wilson - Checking - $890.25
+      *>   Joint account with Linda Wilson (2nd PIN holder)
            MOVE "1000000003" TO AR-NUMBER
            MOVE "4321"       TO AR-PIN
            MOVE "Mike"       TO AR-FIRST
@@ -81,6 +114,14 @@
            MOVE "00000000"   TO AR-LAST-WD-DATE
            MOVE 0            TO AR-FAIL-PINS
            MOVE "N"          TO AR-ADMIN
+           MOVE "00000000"   TO AR-LAST-INT-DATE
+           MOVE "00000000"   TO AR-LAST-FEE-DATE
+           MOVE 500.00       TO AR-DAILY-LIMIT
+      *>   Linked to Sarah Jones's savings account for overdraft cover
+           MOVE "1000000002" TO AR-LINKED-ACCT
+           MOVE "8765"       TO AR-PIN2
+           MOVE "Linda"      TO AR-FIRST2
+           MOVE "Wilson"     TO AR-LAST2
            WRITE ACCT-REC
 
       *>   Customer 4: Emma Brown - Savings - $45,000.00 (LOCKED)
@@ -95,6 +136,13 @@
            MOVE "00000000"   TO AR-LAST-WD-DATE
            MOVE 3            TO AR-FAIL-PINS
            MOVE "N"          TO AR-ADMIN
+           MOVE "00000000"   TO AR-LAST-INT-DATE
+           MOVE "00000000"   TO AR-LAST-FEE-DATE
+           MOVE 2000.00      TO AR-DAILY-LIMIT
+           MOVE "0000000000" TO AR-LINKED-ACCT
+           MOVE SPACES       TO AR-PIN2
+           MOVE SPACES       TO AR-FIRST2
+           MOVE SPACES       TO AR-LAST2
            WRITE ACCT-REC
 
       *>   Admin Account
@@ -109,6 +157,13 @@
            MOVE "00000000"   TO AR-LAST-WD-DATE
            MOVE 0            TO AR-FAIL-PINS
            MOVE "Y"          TO AR-ADMIN
+           MOVE "00000000"   TO AR-LAST-INT-DATE
+           MOVE "00000000"   TO AR-LAST-FEE-DATE
+           MOVE 0            TO AR-DAILY-LIMIT
+           MOVE "0000000000" TO AR-LINKED-ACCT
+           MOVE SPACES       TO AR-PIN2
+           MOVE SPACES       TO AR-FIRST2
+           MOVE SPACES       TO AR-LAST2
            WRITE ACCT-REC
 
            CLOSE ACCOUNT-FILE
@@ -119,6 +174,36 @@
            OPEN OUTPUT AUDIT-FILE
            CLOSE AUDIT-FILE
 
+      *>   Load the cassette vault with a starting note mix
+           OPEN OUTPUT CASSETTE-FILE
+
+           MOVE 100  TO CS-DENOM
+           MOVE 100  TO CS-COUNT
+           MOVE 400  TO CS-CAPACITY
+           MOVE 50   TO CS-THRESHOLD
+           WRITE CASS-REC
+
+           MOVE 50   TO CS-DENOM
+           MOVE 150  TO CS-COUNT
+           MOVE 400  TO CS-CAPACITY
+           MOVE 75   TO CS-THRESHOLD
+           WRITE CASS-REC
+
+           MOVE 20   TO CS-DENOM
+           MOVE 300  TO CS-COUNT
+           MOVE 600  TO CS-CAPACITY
+           MOVE 100  TO CS-THRESHOLD
+           WRITE CASS-REC
+
+           MOVE 10   TO CS-DENOM
+           MOVE 200  TO CS-COUNT
+           MOVE 600  TO CS-CAPACITY
+           MOVE 100  TO CS-THRESHOLD
+           WRITE CASS-REC
+
+           CLOSE CASSETTE-FILE
+
            DISPLAY "Sample data created successfully."
            DISPLAY "  5 accounts (4 customers + 1 admin)"
+           DISPLAY "  4 cassette denominations loaded"
            STOP RUN.
