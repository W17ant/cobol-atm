@@ -0,0 +1,321 @@
+      *> ================================================================
+      *> STMT-RPT: Full paper statement report.
+      *> DO-MINI-STMT in ATM-SYSTEM.cob only ever keeps the last 5
+      *> transactions per account in memory, which is fine at the ATM
+      *> but not what a customer wants when they ask for a statement
+      *> covering a date range. This program reads all of
+      *> TRANSLOG.DAT for one account between two dates, carries a
+      *> running balance line by line, and prints a formatted
+      *> statement: opening balance, each posting, closing balance.
+      *> Accepts a single command via ACCEPT (stdin):
+      *>   P1=account P2=start-date(YYYYMMDD) P3=end-date(YYYYMMDD)
+      *> Compile: cobc -x -free STMT-RPT.cob -o stmt-rpt
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMT-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-NUMBER
+               FILE STATUS IS WS-ACCT-FS.
+           SELECT TRAN-FILE ASSIGN TO "TRANSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+       01 ACCT-REC.
+           05 AR-NUMBER        PIC X(10).
+           05 AR-PIN           PIC X(4).
+           05 AR-FIRST         PIC X(20).
+           05 AR-LAST          PIC X(20).
+           05 AR-TYPE          PIC X(1).
+           05 AR-BALANCE       PIC S9(9)V99.
+           05 AR-STATUS        PIC X(1).
+           05 AR-DAILY-WD      PIC S9(7)V99.
+           05 AR-LAST-WD-DATE  PIC X(8).
+           05 AR-FAIL-PINS     PIC 99.
+           05 AR-ADMIN         PIC X(1).
+           05 AR-LAST-INT-DATE PIC X(8).
+           05 AR-LAST-FEE-DATE PIC X(8).
+           05 AR-DAILY-LIMIT   PIC S9(7)V99.
+           05 AR-LINKED-ACCT   PIC X(10).
+           05 AR-PIN2          PIC X(4).
+           05 AR-FIRST2        PIC X(20).
+           05 AR-LAST2         PIC X(20).
+
+       FD TRAN-FILE.
+       01 TRAN-REC.
+           05 TR-DATE          PIC X(8).
+           05 TR-TIME          PIC X(6).
+           05 TR-ACCT          PIC X(10).
+           05 TR-TYPE          PIC X(10).
+           05 TR-AMOUNT        PIC S9(9)V99.
+           05 TR-BALANCE       PIC S9(9)V99.
+           05 TR-DESC          PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FS            PIC XX.
+       01 WS-TRAN-FS             PIC XX.
+       01 WS-EOF                PIC X VALUE "N".
+
+       01 WS-COMMAND            PIC X(200).
+       01 WS-P1                 PIC X(20).
+       01 WS-P2                 PIC X(20).
+       01 WS-P3                 PIC X(20).
+       01 WS-ACCT-KEY           PIC X(10).
+       01 WS-START-DATE         PIC X(8).
+       01 WS-END-DATE           PIC X(8).
+
+       01 WS-FOUND              PIC X VALUE "N".
+       01 WS-HAVE-PRIOR         PIC X VALUE "N".
+       01 WS-LINE-CT            PIC 9(5) VALUE 0.
+       01 WS-OPENING-BAL        PIC S9(9)V99 VALUE 0.
+       01 WS-CLOSING-BAL        PIC S9(9)V99 VALUE 0.
+       01 WS-RUNNING-BAL        PIC S9(9)V99 VALUE 0.
+
+       01 WS-AMT-DSP             PIC -(9)9.99.
+       01 WS-BAL-DSP             PIC -(9)9.99.
+
+      *> A checking account's overdraft-assisted WITHDRAWAL only
+      *> debits its own balance by the net shortfall (ATM-SYSTEM.cob's
+      *> DO-WITHDRAW credits the linked savings shortfall in before
+      *> subtracting the full requested amount), but still logs the
+      *> full requested amount as TR-AMOUNT, with the matching
+      *> OVERDRAFT-XFER leg posted under the *linked* account's
+      *> number at the same TR-DATE/TR-TIME. WS-ODX-TBL is a one-time
+      *> pre-scan of those linked-account OVERDRAFT-XFER postings so
+      *> PRINT-TRAN-LINE can back the shortfall back out of a
+      *> reconstructed opening balance.
+       01 WS-LINKED-ACCT        PIC X(10) VALUE SPACES.
+       01 WS-ODX-TBL.
+           05 WS-ODX OCCURS 200 TIMES.
+               10 WS-ODX-DATE   PIC X(8).
+               10 WS-ODX-TIME   PIC X(6).
+               10 WS-ODX-AMT    PIC S9(9)V99.
+       01 WS-ODX-COUNT          PIC 9(3) VALUE 0.
+       01 WS-ODX-IX             PIC 9(3).
+       01 WS-ODX-MATCH-AMT      PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-COMMAND
+           PERFORM PARSE-COMMAND
+           PERFORM LOOKUP-ACCOUNT
+           IF WS-FOUND = "N"
+               DISPLAY "ERR|ACCT-NOT-FOUND|Account not found"
+               STOP RUN
+           END-IF
+           PERFORM PRINT-HEADER
+           PERFORM LOAD-OVERDRAFT-XFERS
+           PERFORM SCAN-TRANSACTIONS
+           PERFORM PRINT-FOOTER
+           STOP RUN.
+
+       PARSE-COMMAND.
+           INITIALIZE WS-P1 WS-P2 WS-P3
+           UNSTRING WS-COMMAND DELIMITED BY ALL SPACES
+               INTO WS-P1 WS-P2 WS-P3
+           END-UNSTRING
+           MOVE WS-P1 TO WS-ACCT-KEY
+           MOVE WS-P2 TO WS-START-DATE
+           MOVE WS-P3 TO WS-END-DATE.
+
+      *> ============================================================
+      *> LOOKUP-ACCOUNT: Confirm the account exists and fetch the
+      *> holder name for the statement header.
+      *> ============================================================
+       LOOKUP-ACCOUNT.
+           MOVE "N" TO WS-FOUND
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               DISPLAY "ERR|FILE-ERR|Cannot open accounts file"
+               STOP RUN
+           END-IF
+           MOVE WS-ACCT-KEY TO AR-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+           CLOSE ACCOUNT-FILE.
+
+       PRINT-HEADER.
+           DISPLAY "========================================"
+           DISPLAY "           ACCOUNT STATEMENT"
+           DISPLAY "========================================"
+           DISPLAY "Account:    " WS-ACCT-KEY
+           DISPLAY "Name:       " FUNCTION TRIM(AR-FIRST)
+               " " FUNCTION TRIM(AR-LAST)
+           DISPLAY "Period:     " WS-START-DATE " to " WS-END-DATE
+           DISPLAY "----------------------------------------".
+
+      *> ============================================================
+      *> LOAD-OVERDRAFT-XFERS: For a checking account with a linked
+      *> savings account, pre-scan TRANSLOG.DAT for every OVERDRAFT-
+      *> XFER posting against that linked account (logged under
+      *> AR-LINKED-ACCT's own TR-ACCT, not this account's) and keep
+      *> its date/time/amount so PRINT-TRAN-LINE can recognize a
+      *> WITHDRAWAL that drew on overdraft coverage. No-op for an
+      *> account with no linked savings account.
+      *> ============================================================
+       LOAD-OVERDRAFT-XFERS.
+           MOVE AR-LINKED-ACCT TO WS-LINKED-ACCT
+           IF AR-TYPE NOT = "C" OR WS-LINKED-ACCT = SPACES
+               OR WS-LINKED-ACCT = "0000000000"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-FS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRAN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF TR-ACCT = WS-LINKED-ACCT
+                           AND TR-TYPE = "OVERDRAFT-"
+                           AND WS-ODX-COUNT < 200
+                           ADD 1 TO WS-ODX-COUNT
+                           MOVE TR-DATE TO WS-ODX-DATE(WS-ODX-COUNT)
+                           MOVE TR-TIME TO WS-ODX-TIME(WS-ODX-COUNT)
+                           MOVE TR-AMOUNT TO WS-ODX-AMT(WS-ODX-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE.
+
+      *> ============================================================
+      *> FIND-OVERDRAFT-XFER: Look up WS-ODX-TBL for an OVERDRAFT-XFER
+      *> posted at the same date/time as the TRAN-REC currently being
+      *> printed. Sets WS-ODX-MATCH-AMT to the shortfall amount, or 0
+      *> if none matches.
+      *> ============================================================
+       FIND-OVERDRAFT-XFER.
+           MOVE 0 TO WS-ODX-MATCH-AMT
+           PERFORM VARYING WS-ODX-IX FROM 1 BY 1
+               UNTIL WS-ODX-IX > WS-ODX-COUNT
+               IF WS-ODX-DATE(WS-ODX-IX) = TR-DATE
+                   AND WS-ODX-TIME(WS-ODX-IX) = TR-TIME
+                   MOVE WS-ODX-AMT(WS-ODX-IX) TO WS-ODX-MATCH-AMT
+               END-IF
+           END-PERFORM.
+
+      *> ============================================================
+      *> SCAN-TRANSACTIONS: Walk TRANSLOG.DAT once. Entries for this
+      *> account before the start date roll forward WS-OPENING-BAL
+      *> (the balance the account carried into the period); entries
+      *> inside the period are printed and roll WS-CLOSING-BAL.
+      *> ============================================================
+       SCAN-TRANSACTIONS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-FS NOT = "00"
+               DISPLAY "(no transaction history on file)"
+               MOVE AR-BALANCE TO WS-OPENING-BAL
+               MOVE AR-BALANCE TO WS-CLOSING-BAL
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRAN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF TR-ACCT = WS-ACCT-KEY
+                           IF TR-DATE < WS-START-DATE
+                               MOVE TR-BALANCE TO WS-OPENING-BAL
+                               MOVE "Y" TO WS-HAVE-PRIOR
+                           ELSE
+                               IF TR-DATE NOT > WS-END-DATE
+                                   PERFORM PRINT-TRAN-LINE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE
+
+           IF WS-LINE-CT = 0
+               IF WS-HAVE-PRIOR = "N"
+      *>           No TRANSLOG.DAT history at all for this account
+      *>           (e.g. just opened via ACCT-MAINT, which never
+      *>           posts an opening-balance transaction) -- fall back
+      *>           to the balance already on the account record
+                   MOVE AR-BALANCE TO WS-OPENING-BAL
+               END-IF
+               MOVE WS-OPENING-BAL TO WS-CLOSING-BAL
+           END-IF.
+
+      *> ============================================================
+      *> PRINT-TRAN-LINE: Emit one posting within the period and roll
+      *> WS-CLOSING-BAL. The first posting in the period also fixes
+      *> WS-OPENING-BAL when no prior history was found -- TR-AMOUNT
+      *> is logged as a positive magnitude even on a debit posting
+      *> (WITHDRAWAL, the savings side of an OVERDRAFT-XFER, or the
+      *> source leg of a TRANSFER, which ATM-SYSTEM.cob tells apart
+      *> from the destination leg only by the "Transfer to"/"Transfer
+      *> from" wording in TR-DESC), so those types add TR-AMOUNT back
+      *> to reach the pre-posting balance instead of subtracting it.
+      *> A WITHDRAWAL that drew on linked-savings overdraft coverage
+      *> is a special case: TR-AMOUNT is still the full amount
+      *> requested, but this account's balance only fell by the net
+      *> shortfall, so WS-ODX-TBL's matching OVERDRAFT-XFER amount
+      *> (looked up via FIND-OVERDRAFT-XFER) has to come back out too.
+      *> ============================================================
+       PRINT-TRAN-LINE.
+           IF WS-LINE-CT = 0 AND WS-HAVE-PRIOR = "N"
+               IF TR-TYPE = "WITHDRAWAL"
+                   PERFORM FIND-OVERDRAFT-XFER
+                   COMPUTE WS-OPENING-BAL =
+                       TR-BALANCE + TR-AMOUNT - WS-ODX-MATCH-AMT
+               ELSE
+                   IF TR-TYPE = "OVERDRAFT-"
+                       COMPUTE WS-OPENING-BAL = TR-BALANCE + TR-AMOUNT
+                   ELSE
+                       IF TR-TYPE = "TRANSFER"
+                           AND TR-DESC(1:11) = "Transfer to"
+                           COMPUTE WS-OPENING-BAL =
+                               TR-BALANCE + TR-AMOUNT
+                       ELSE
+                           COMPUTE WS-OPENING-BAL =
+                               TR-BALANCE - TR-AMOUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-LINE-CT = 0
+               MOVE WS-OPENING-BAL TO WS-BAL-DSP
+               DISPLAY "Opening balance:            "
+                   FUNCTION TRIM(WS-BAL-DSP)
+               DISPLAY "----------------------------------------"
+           END-IF
+
+           ADD 1 TO WS-LINE-CT
+           MOVE TR-AMOUNT  TO WS-AMT-DSP
+           MOVE TR-BALANCE TO WS-BAL-DSP
+           MOVE TR-BALANCE TO WS-CLOSING-BAL
+           DISPLAY TR-DATE " " TR-TIME " "
+               FUNCTION TRIM(TR-TYPE) " "
+               FUNCTION TRIM(WS-AMT-DSP) " "
+               FUNCTION TRIM(WS-BAL-DSP) " "
+               FUNCTION TRIM(TR-DESC).
+
+       PRINT-FOOTER.
+           DISPLAY "----------------------------------------"
+           MOVE WS-CLOSING-BAL TO WS-BAL-DSP
+           DISPLAY "Closing balance:            "
+               FUNCTION TRIM(WS-BAL-DSP)
+           DISPLAY "========================================"
+           DISPLAY "OK|" WS-LINE-CT.
