@@ -11,7 +11,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-NUMBER
                FILE STATUS IS WS-ACCT-FS.
            SELECT TRAN-FILE ASSIGN TO "TRANSLOG.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
@@ -19,6 +21,9 @@
            SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-AUDIT-FS.
+           SELECT CASSETTE-FILE ASSIGN TO "CASSETTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,6 +41,13 @@
            05 AR-LAST-WD-DATE  PIC X(8).
            05 AR-FAIL-PINS     PIC 99.
            05 AR-ADMIN         PIC X(1).
+           05 AR-LAST-INT-DATE PIC X(8).
+           05 AR-LAST-FEE-DATE PIC X(8).
+           05 AR-DAILY-LIMIT   PIC S9(7)V99.
+           05 AR-LINKED-ACCT   PIC X(10).
+           05 AR-PIN2          PIC X(4).
+           05 AR-FIRST2        PIC X(20).
+           05 AR-LAST2         PIC X(20).
 
        FD TRAN-FILE.
        01 TRAN-REC.
@@ -53,12 +65,21 @@
            05 AL-TIME          PIC X(6).
            05 AL-ACCT          PIC X(10).
            05 AL-ACTION        PIC X(20).
-           05 AL-DETAIL        PIC X(40).
+           05 AL-DETAIL        PIC X(60).
+
+      *> Cash cassette / vault file: one row per denomination
+       FD CASSETTE-FILE.
+       01 CASS-REC.
+           05 CS-DENOM         PIC 9(3).
+           05 CS-COUNT         PIC 9(5).
+           05 CS-CAPACITY      PIC 9(5).
+           05 CS-THRESHOLD     PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 WS-ACCT-FS           PIC XX.
        01 WS-TRAN-FS           PIC XX.
        01 WS-AUDIT-FS          PIC XX.
+       01 WS-CASS-FS           PIC XX.
        01 WS-EOF               PIC X VALUE "N".
 
        01 WS-COMMAND            PIC X(200).
@@ -66,11 +87,16 @@
        01 WS-P1                 PIC X(20).
        01 WS-P2                 PIC X(20).
        01 WS-P3                 PIC X(20).
-
-      *> In-memory account table (max 100 accounts)
+       01 WS-P4                 PIC X(20).
+
+      *> In-memory account slots: slot 1 holds the account FIND-ACCOUNT
+      *> last READ (the source account on a TRANSFER), slot 2 holds
+      *> whatever FIND-ACCOUNT2 READ (the destination account on a
+      *> TRANSFER). ACCOUNT-FILE itself is indexed on AR-NUMBER, so a
+      *> single account is now a direct READ/REWRITE, not a full-file
+      *> table load.
        01 WS-ACCT-TBL.
-           05 WS-NUM-ACCTS     PIC 99 VALUE 0.
-           05 WS-ACCT OCCURS 100 TIMES.
+           05 WS-ACCT OCCURS 2 TIMES.
                10 WA-NUMBER    PIC X(10).
                10 WA-PIN       PIC X(4).
                10 WA-FIRST     PIC X(20).
@@ -82,13 +108,43 @@
                10 WA-WD-DATE   PIC X(8).
                10 WA-FAILS     PIC 99.
                10 WA-ADMIN     PIC X(1).
-
-       01 WS-I                  PIC 99.
-       01 WS-FI                 PIC 99 VALUE 0.
-       01 WS-FI2                PIC 99 VALUE 0.
+               10 WA-LAST-INT  PIC X(8).
+               10 WA-LAST-FEE  PIC X(8).
+               10 WA-DAILY-LIMIT PIC S9(7)V99.
+               10 WA-LINKED-ACCT PIC X(10).
+               10 WA-PIN2        PIC X(4).
+               10 WA-FIRST2      PIC X(20).
+               10 WA-LAST2       PIC X(20).
+
+       01 WS-FI                 PIC 9 VALUE 0.
+       01 WS-FI2                PIC 9 VALUE 0.
        01 WS-FOUND              PIC X VALUE "N".
+       01 WS-LINK-KEY            PIC X(10).
+       01 WS-SHORTFALL           PIC S9(9)V99 VALUE 0.
+       01 WS-OVERDRAFT-USED      PIC X VALUE "N".
+
+      *> Joint-account PIN matching: which holder authenticated on a
+      *> CHECK-PIN/CHANGE-PIN, or which holder's PIN was supplied as
+      *> the optional acting-holder parameter on a posting operation
+       01 WS-PIN-OK              PIC X VALUE "N".
+       01 WS-HOLDER              PIC X VALUE "1".
+
+      *> In-memory cassette table (one row per denomination)
+       01 WS-CASS-TBL.
+           05 WS-NUM-CASS      PIC 9 VALUE 0.
+           05 WS-CASS OCCURS 6 TIMES.
+               10 WC-DENOM     PIC 9(3).
+               10 WC-COUNT     PIC 9(5).
+               10 WC-CAPACITY  PIC 9(5).
+               10 WC-THRESHOLD PIC 9(5).
+               10 WC-DISPENSE  PIC 9(5).
+       01 WS-CI                 PIC 9.
+       01 WS-DISPENSE-OK        PIC X VALUE "Y".
+       01 WS-REQ-NOTES          PIC 9(7).
+       01 WS-DENOM-NOTES        PIC 9(5).
 
        01 WS-AMT                PIC S9(9)V99 VALUE 0.
+       01 WS-AMT-FRAC           PIC S9(9)V99 VALUE 0.
        01 WS-BAL-DSP            PIC -(9)9.99.
        01 WS-AMT-DSP            PIC -(9)9.99.
 
@@ -123,7 +179,7 @@
        01 WS-LOG-DESC           PIC X(30).
        01 WS-AUD-ACCT           PIC X(10).
        01 WS-AUD-ACTION         PIC X(20).
-       01 WS-AUD-DETAIL         PIC X(40).
+       01 WS-AUD-DETAIL         PIC X(60).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -139,6 +195,7 @@
                WHEN "TRANSFER"   PERFORM DO-TRANSFER
                WHEN "MINI-STMT"  PERFORM DO-MINI-STMT
                WHEN "CHANGE-PIN" PERFORM DO-CHANGE-PIN
+               WHEN "ADMIN-UNLOCK" PERFORM DO-ADMIN-UNLOCK
                WHEN OTHER
                    DISPLAY "ERR|INVALID-OP|Unknown operation"
            END-EVALUATE
@@ -150,87 +207,268 @@
            MOVE WS-DT-TIME(1:6) TO WS-NOW-TIME.
 
        PARSE-COMMAND.
-           INITIALIZE WS-OP WS-P1 WS-P2 WS-P3
+           INITIALIZE WS-OP WS-P1 WS-P2 WS-P3 WS-P4
            UNSTRING WS-COMMAND DELIMITED BY ALL SPACES
-               INTO WS-OP WS-P1 WS-P2 WS-P3
+               INTO WS-OP WS-P1 WS-P2 WS-P3 WS-P4
            END-UNSTRING
            MOVE FUNCTION UPPER-CASE(WS-OP) TO WS-OP.
 
-       LOAD-ACCOUNTS.
-           MOVE 0 TO WS-NUM-ACCTS
-           MOVE "N" TO WS-EOF
-           OPEN INPUT ACCOUNT-FILE
+      *> ============================================================
+      *> OPEN-ACCOUNTS / CLOSE-ACCOUNTS: ACCOUNT-FILE is opened I-O
+      *> once per operation and kept open across the direct
+      *> FIND-ACCOUNT / FIND-ACCOUNT2 / SAVE-ACCOUNT / SAVE-ACCOUNT2
+      *> calls a paragraph makes, then closed before that paragraph
+      *> returns.
+      *> ============================================================
+       OPEN-ACCOUNTS.
+           OPEN I-O ACCOUNT-FILE
            IF WS-ACCT-FS NOT = "00"
                DISPLAY "ERR|FILE-ERR|Cannot open accounts file"
                STOP RUN
+           END-IF.
+
+       CLOSE-ACCOUNTS.
+           CLOSE ACCOUNT-FILE.
+
+      *> ============================================================
+      *> FIND-ACCOUNT / FIND-ACCOUNT2: Direct READ of ACCOUNT-FILE by
+      *> AR-NUMBER, into slot 1 (WS-P1) or slot 2 (WS-P2) of
+      *> WS-ACCT-TBL. ACCOUNT-FILE must already be open I-O.
+      *> ============================================================
+       FIND-ACCOUNT.
+           MOVE "N" TO WS-FOUND
+           MOVE 0 TO WS-FI
+           MOVE WS-P1 TO AR-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+                   MOVE 1 TO WS-FI
+                   MOVE AR-NUMBER        TO WA-NUMBER(WS-FI)
+                   MOVE AR-PIN           TO WA-PIN(WS-FI)
+                   MOVE AR-FIRST         TO WA-FIRST(WS-FI)
+                   MOVE AR-LAST          TO WA-LAST(WS-FI)
+                   MOVE AR-TYPE          TO WA-TYPE(WS-FI)
+                   MOVE AR-BALANCE       TO WA-BALANCE(WS-FI)
+                   MOVE AR-STATUS        TO WA-STATUS(WS-FI)
+                   MOVE AR-DAILY-WD      TO WA-DAILY-WD(WS-FI)
+                   MOVE AR-LAST-WD-DATE  TO WA-WD-DATE(WS-FI)
+                   MOVE AR-FAIL-PINS     TO WA-FAILS(WS-FI)
+                   MOVE AR-ADMIN         TO WA-ADMIN(WS-FI)
+                   MOVE AR-LAST-INT-DATE TO WA-LAST-INT(WS-FI)
+                   MOVE AR-LAST-FEE-DATE TO WA-LAST-FEE(WS-FI)
+                   MOVE AR-DAILY-LIMIT   TO WA-DAILY-LIMIT(WS-FI)
+                   MOVE AR-LINKED-ACCT   TO WA-LINKED-ACCT(WS-FI)
+                   MOVE AR-PIN2          TO WA-PIN2(WS-FI)
+                   MOVE AR-FIRST2        TO WA-FIRST2(WS-FI)
+                   MOVE AR-LAST2         TO WA-LAST2(WS-FI)
+           END-READ.
+
+       FIND-ACCOUNT2.
+           MOVE "N" TO WS-FOUND
+           MOVE 0 TO WS-FI2
+           MOVE WS-P2 TO AR-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+                   MOVE 2 TO WS-FI2
+                   MOVE AR-NUMBER        TO WA-NUMBER(WS-FI2)
+                   MOVE AR-PIN           TO WA-PIN(WS-FI2)
+                   MOVE AR-FIRST         TO WA-FIRST(WS-FI2)
+                   MOVE AR-LAST          TO WA-LAST(WS-FI2)
+                   MOVE AR-TYPE          TO WA-TYPE(WS-FI2)
+                   MOVE AR-BALANCE       TO WA-BALANCE(WS-FI2)
+                   MOVE AR-STATUS        TO WA-STATUS(WS-FI2)
+                   MOVE AR-DAILY-WD      TO WA-DAILY-WD(WS-FI2)
+                   MOVE AR-LAST-WD-DATE  TO WA-WD-DATE(WS-FI2)
+                   MOVE AR-FAIL-PINS     TO WA-FAILS(WS-FI2)
+                   MOVE AR-ADMIN         TO WA-ADMIN(WS-FI2)
+                   MOVE AR-LAST-INT-DATE TO WA-LAST-INT(WS-FI2)
+                   MOVE AR-LAST-FEE-DATE TO WA-LAST-FEE(WS-FI2)
+                   MOVE AR-DAILY-LIMIT   TO WA-DAILY-LIMIT(WS-FI2)
+                   MOVE AR-LINKED-ACCT   TO WA-LINKED-ACCT(WS-FI2)
+                   MOVE AR-PIN2          TO WA-PIN2(WS-FI2)
+                   MOVE AR-FIRST2        TO WA-FIRST2(WS-FI2)
+                   MOVE AR-LAST2         TO WA-LAST2(WS-FI2)
+           END-READ.
+
+      *> ============================================================
+      *> FIND-LINKED-ACCOUNT: Same direct READ as FIND-ACCOUNT2, but
+      *> keyed on WS-LINK-KEY instead of WS-P2 -- used to pull up an
+      *> account's linked savings account for overdraft coverage,
+      *> independently of whatever WS-P2 holds for the op in progress.
+      *> ============================================================
+       FIND-LINKED-ACCOUNT.
+           MOVE "N" TO WS-FOUND
+           MOVE 0 TO WS-FI2
+           MOVE WS-LINK-KEY TO AR-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+                   MOVE 2 TO WS-FI2
+                   MOVE AR-NUMBER        TO WA-NUMBER(WS-FI2)
+                   MOVE AR-PIN           TO WA-PIN(WS-FI2)
+                   MOVE AR-FIRST         TO WA-FIRST(WS-FI2)
+                   MOVE AR-LAST          TO WA-LAST(WS-FI2)
+                   MOVE AR-TYPE          TO WA-TYPE(WS-FI2)
+                   MOVE AR-BALANCE       TO WA-BALANCE(WS-FI2)
+                   MOVE AR-STATUS        TO WA-STATUS(WS-FI2)
+                   MOVE AR-DAILY-WD      TO WA-DAILY-WD(WS-FI2)
+                   MOVE AR-LAST-WD-DATE  TO WA-WD-DATE(WS-FI2)
+                   MOVE AR-FAIL-PINS     TO WA-FAILS(WS-FI2)
+                   MOVE AR-ADMIN         TO WA-ADMIN(WS-FI2)
+                   MOVE AR-LAST-INT-DATE TO WA-LAST-INT(WS-FI2)
+                   MOVE AR-LAST-FEE-DATE TO WA-LAST-FEE(WS-FI2)
+                   MOVE AR-DAILY-LIMIT   TO WA-DAILY-LIMIT(WS-FI2)
+                   MOVE AR-LINKED-ACCT   TO WA-LINKED-ACCT(WS-FI2)
+                   MOVE AR-PIN2          TO WA-PIN2(WS-FI2)
+                   MOVE AR-FIRST2        TO WA-FIRST2(WS-FI2)
+                   MOVE AR-LAST2         TO WA-LAST2(WS-FI2)
+           END-READ.
+
+      *> ============================================================
+      *> SAVE-ACCOUNT / SAVE-ACCOUNT2: Targeted REWRITE of the
+      *> account record just READ by FIND-ACCOUNT / FIND-ACCOUNT2 --
+      *> no full-file rewrite.
+      *> ============================================================
+       SAVE-ACCOUNT.
+           MOVE WA-NUMBER(WS-FI)   TO AR-NUMBER
+           MOVE WA-PIN(WS-FI)      TO AR-PIN
+           MOVE WA-FIRST(WS-FI)    TO AR-FIRST
+           MOVE WA-LAST(WS-FI)     TO AR-LAST
+           MOVE WA-TYPE(WS-FI)     TO AR-TYPE
+           MOVE WA-BALANCE(WS-FI)  TO AR-BALANCE
+           MOVE WA-STATUS(WS-FI)   TO AR-STATUS
+           MOVE WA-DAILY-WD(WS-FI) TO AR-DAILY-WD
+           MOVE WA-WD-DATE(WS-FI)  TO AR-LAST-WD-DATE
+           MOVE WA-FAILS(WS-FI)    TO AR-FAIL-PINS
+           MOVE WA-ADMIN(WS-FI)    TO AR-ADMIN
+           MOVE WA-LAST-INT(WS-FI) TO AR-LAST-INT-DATE
+           MOVE WA-LAST-FEE(WS-FI) TO AR-LAST-FEE-DATE
+           MOVE WA-DAILY-LIMIT(WS-FI) TO AR-DAILY-LIMIT
+           MOVE WA-LINKED-ACCT(WS-FI) TO AR-LINKED-ACCT
+           MOVE WA-PIN2(WS-FI)        TO AR-PIN2
+           MOVE WA-FIRST2(WS-FI)      TO AR-FIRST2
+           MOVE WA-LAST2(WS-FI)       TO AR-LAST2
+           REWRITE ACCT-REC
+               INVALID KEY
+                   DISPLAY "ERR|FILE-ERR|Account rewrite failed"
+           END-REWRITE.
+
+       SAVE-ACCOUNT2.
+           MOVE WA-NUMBER(WS-FI2)   TO AR-NUMBER
+           MOVE WA-PIN(WS-FI2)      TO AR-PIN
+           MOVE WA-FIRST(WS-FI2)    TO AR-FIRST
+           MOVE WA-LAST(WS-FI2)     TO AR-LAST
+           MOVE WA-TYPE(WS-FI2)     TO AR-TYPE
+           MOVE WA-BALANCE(WS-FI2)  TO AR-BALANCE
+           MOVE WA-STATUS(WS-FI2)   TO AR-STATUS
+           MOVE WA-DAILY-WD(WS-FI2) TO AR-DAILY-WD
+           MOVE WA-WD-DATE(WS-FI2)  TO AR-LAST-WD-DATE
+           MOVE WA-FAILS(WS-FI2)    TO AR-FAIL-PINS
+           MOVE WA-ADMIN(WS-FI2)    TO AR-ADMIN
+           MOVE WA-LAST-INT(WS-FI2) TO AR-LAST-INT-DATE
+           MOVE WA-LAST-FEE(WS-FI2) TO AR-LAST-FEE-DATE
+           MOVE WA-DAILY-LIMIT(WS-FI2) TO AR-DAILY-LIMIT
+           MOVE WA-LINKED-ACCT(WS-FI2) TO AR-LINKED-ACCT
+           MOVE WA-PIN2(WS-FI2)        TO AR-PIN2
+           MOVE WA-FIRST2(WS-FI2)      TO AR-FIRST2
+           MOVE WA-LAST2(WS-FI2)       TO AR-LAST2
+           REWRITE ACCT-REC
+               INVALID KEY
+                   DISPLAY "ERR|FILE-ERR|Account rewrite failed"
+           END-REWRITE.
+
+      *> ============================================================
+      *> LOAD-CASSETTES: Read CASSETTE.DAT into WS-CASS-TBL
+      *> ============================================================
+       LOAD-CASSETTES.
+           MOVE 0 TO WS-NUM-CASS
+           MOVE "N" TO WS-EOF
+           OPEN INPUT CASSETTE-FILE
+           IF WS-CASS-FS NOT = "00"
+               DISPLAY "ERR|FILE-ERR|Cannot open cassette file"
+               EXIT PARAGRAPH
            END-IF
            PERFORM UNTIL WS-EOF = "Y"
-               READ ACCOUNT-FILE
+               READ CASSETTE-FILE
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       ADD 1 TO WS-NUM-ACCTS
-                       MOVE AR-NUMBER   TO WA-NUMBER(WS-NUM-ACCTS)
-                       MOVE AR-PIN      TO WA-PIN(WS-NUM-ACCTS)
-                       MOVE AR-FIRST    TO WA-FIRST(WS-NUM-ACCTS)
-                       MOVE AR-LAST     TO WA-LAST(WS-NUM-ACCTS)
-                       MOVE AR-TYPE     TO WA-TYPE(WS-NUM-ACCTS)
-                       MOVE AR-BALANCE  TO WA-BALANCE(WS-NUM-ACCTS)
-                       MOVE AR-STATUS   TO WA-STATUS(WS-NUM-ACCTS)
-                       MOVE AR-DAILY-WD TO WA-DAILY-WD(WS-NUM-ACCTS)
-                       MOVE AR-LAST-WD-DATE
-                                        TO WA-WD-DATE(WS-NUM-ACCTS)
-                       MOVE AR-FAIL-PINS
-                                        TO WA-FAILS(WS-NUM-ACCTS)
-                       MOVE AR-ADMIN    TO WA-ADMIN(WS-NUM-ACCTS)
+                       ADD 1 TO WS-NUM-CASS
+                       MOVE CS-DENOM    TO WC-DENOM(WS-NUM-CASS)
+                       MOVE CS-COUNT    TO WC-COUNT(WS-NUM-CASS)
+                       MOVE CS-CAPACITY TO WC-CAPACITY(WS-NUM-CASS)
+                       MOVE CS-THRESHOLD
+                                        TO WC-THRESHOLD(WS-NUM-CASS)
                END-READ
            END-PERFORM
-           CLOSE ACCOUNT-FILE.
+           CLOSE CASSETTE-FILE.
 
-       SAVE-ACCOUNTS.
-           OPEN OUTPUT ACCOUNT-FILE
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > WS-NUM-ACCTS
-               MOVE WA-NUMBER(WS-I)   TO AR-NUMBER
-               MOVE WA-PIN(WS-I)      TO AR-PIN
-               MOVE WA-FIRST(WS-I)    TO AR-FIRST
-               MOVE WA-LAST(WS-I)     TO AR-LAST
-               MOVE WA-TYPE(WS-I)     TO AR-TYPE
-               MOVE WA-BALANCE(WS-I)  TO AR-BALANCE
-               MOVE WA-STATUS(WS-I)   TO AR-STATUS
-               MOVE WA-DAILY-WD(WS-I) TO AR-DAILY-WD
-               MOVE WA-WD-DATE(WS-I)  TO AR-LAST-WD-DATE
-               MOVE WA-FAILS(WS-I)    TO AR-FAIL-PINS
-               MOVE WA-ADMIN(WS-I)    TO AR-ADMIN
-               WRITE ACCT-REC
+      *> ============================================================
+      *> SAVE-CASSETTES: Rewrite CASSETTE.DAT from WS-CASS-TBL
+      *> ============================================================
+       SAVE-CASSETTES.
+           OPEN OUTPUT CASSETTE-FILE
+           PERFORM VARYING WS-CI FROM 1 BY 1
+               UNTIL WS-CI > WS-NUM-CASS
+               MOVE WC-DENOM(WS-CI)     TO CS-DENOM
+               MOVE WC-COUNT(WS-CI)     TO CS-COUNT
+               MOVE WC-CAPACITY(WS-CI)  TO CS-CAPACITY
+               MOVE WC-THRESHOLD(WS-CI) TO CS-THRESHOLD
+               WRITE CASS-REC
            END-PERFORM
-           CLOSE ACCOUNT-FILE.
+           CLOSE CASSETTE-FILE.
 
-       FIND-ACCOUNT.
-           MOVE "N" TO WS-FOUND
-           MOVE 0 TO WS-FI
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > WS-NUM-ACCTS OR WS-FOUND = "Y"
-               IF WA-NUMBER(WS-I) = WS-P1
-                   MOVE "Y" TO WS-FOUND
-                   MOVE WS-I TO WS-FI
+      *> ============================================================
+      *> PLAN-DISPENSE: Break WS-AMT into a cassette dispense plan.
+      *> Cassette table must be sorted largest denomination first.
+      *> Sets WS-DISPENSE-OK to "N" if the cassettes cannot cover the
+      *> exact amount requested (no partial/short dispensing).
+      *> ============================================================
+       PLAN-DISPENSE.
+           MOVE "Y" TO WS-DISPENSE-OK
+           COMPUTE WS-REQ-NOTES = WS-AMT
+           PERFORM VARYING WS-CI FROM 1 BY 1
+               UNTIL WS-CI > WS-NUM-CASS
+               COMPUTE WS-DENOM-NOTES =
+                   WS-REQ-NOTES / WC-DENOM(WS-CI)
+               IF WS-DENOM-NOTES > WC-COUNT(WS-CI)
+                   MOVE WC-COUNT(WS-CI) TO WS-DENOM-NOTES
                END-IF
-           END-PERFORM.
+               MOVE WS-DENOM-NOTES TO WC-DISPENSE(WS-CI)
+               COMPUTE WS-REQ-NOTES =
+                   WS-REQ-NOTES - (WS-DENOM-NOTES * WC-DENOM(WS-CI))
+           END-PERFORM
+           IF WS-REQ-NOTES NOT = 0
+               MOVE "N" TO WS-DISPENSE-OK
+           END-IF.
 
       *> ============================================================
-      *> CHECK-PIN: Validate account + PIN
+      *> CHECK-PIN: Validate account + PIN. On a joint account (one
+      *> with a second PIN/holder on file), either holder's PIN is
+      *> accepted and WS-HOLDER records which one authenticated, so
+      *> the audit trail and the name returned to the teller/ATM
+      *> reflect the person who actually logged in.
       *> Input:  P1=account P2=pin
       *> Output: OK|name|type  or  ERR|code|message
       *> ============================================================
        DO-CHECK-PIN.
-           PERFORM LOAD-ACCOUNTS
+           PERFORM OPEN-ACCOUNTS
            PERFORM FIND-ACCOUNT
            IF WS-FOUND = "N"
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|ACCT-NOT-FOUND|Account not found"
                EXIT PARAGRAPH
            END-IF
 
            IF WA-STATUS(WS-FI) = "L"
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|ACCT-LOCKED|Account is locked"
                MOVE WS-P1 TO WS-AUD-ACCT
                MOVE "LOGIN-LOCKED" TO WS-AUD-ACTION
@@ -239,9 +477,28 @@
                EXIT PARAGRAPH
            END-IF
 
+           IF WA-STATUS(WS-FI) = "I"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|ACCT-CLOSED|Account is closed"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-PIN-OK
+           MOVE "1" TO WS-HOLDER
            IF WA-PIN(WS-FI) = WS-P2
+               MOVE "Y" TO WS-PIN-OK
+           ELSE
+               IF WA-PIN2(WS-FI) NOT = SPACES
+                   AND WA-PIN2(WS-FI) = WS-P2
+                   MOVE "Y" TO WS-PIN-OK
+                   MOVE "2" TO WS-HOLDER
+               END-IF
+           END-IF
+
+           IF WS-PIN-OK = "Y"
                MOVE 0 TO WA-FAILS(WS-FI)
-               PERFORM SAVE-ACCOUNTS
+               PERFORM SAVE-ACCOUNT
+               PERFORM CLOSE-ACCOUNTS
 
                IF WA-TYPE(WS-FI) = "C"
                    MOVE "Checking" TO WS-TYPE-NAME
@@ -249,22 +506,39 @@
                    MOVE "Savings" TO WS-TYPE-NAME
                END-IF
 
-               DISPLAY "OK|"
-                   FUNCTION TRIM(WA-FIRST(WS-FI))
-                   " "
-                   FUNCTION TRIM(WA-LAST(WS-FI))
-                   "|"
-                   FUNCTION TRIM(WS-TYPE-NAME)
+               IF WS-HOLDER = "2"
+                   DISPLAY "OK|"
+                       FUNCTION TRIM(WA-FIRST2(WS-FI))
+                       " "
+                       FUNCTION TRIM(WA-LAST2(WS-FI))
+                       "|"
+                       FUNCTION TRIM(WS-TYPE-NAME)
+               ELSE
+                   DISPLAY "OK|"
+                       FUNCTION TRIM(WA-FIRST(WS-FI))
+                       " "
+                       FUNCTION TRIM(WA-LAST(WS-FI))
+                       "|"
+                       FUNCTION TRIM(WS-TYPE-NAME)
+               END-IF
 
                MOVE WS-P1 TO WS-AUD-ACCT
                MOVE "LOGIN-OK" TO WS-AUD-ACTION
-               MOVE "PIN verified" TO WS-AUD-DETAIL
+               IF WS-HOLDER = "2"
+                   STRING "PIN verified (holder: "
+                       FUNCTION TRIM(WA-FIRST2(WS-FI))
+                       " " FUNCTION TRIM(WA-LAST2(WS-FI)) ")"
+                       DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               ELSE
+                   MOVE "PIN verified" TO WS-AUD-DETAIL
+               END-IF
                PERFORM LOG-AUDIT
            ELSE
                ADD 1 TO WA-FAILS(WS-FI)
                IF WA-FAILS(WS-FI) >= 3
                    MOVE "L" TO WA-STATUS(WS-FI)
-                   PERFORM SAVE-ACCOUNTS
+                   PERFORM SAVE-ACCOUNT
+                   PERFORM CLOSE-ACCOUNTS
                    DISPLAY "ERR|ACCT-LOCKED|"
                        "Account locked after 3 failed attempts"
                    MOVE WS-P1 TO WS-AUD-ACCT
@@ -272,7 +546,8 @@
                    MOVE "3 failed PIN attempts" TO WS-AUD-DETAIL
                    PERFORM LOG-AUDIT
                ELSE
-                   PERFORM SAVE-ACCOUNTS
+                   PERFORM SAVE-ACCOUNT
+                   PERFORM CLOSE-ACCOUNTS
                    COMPUTE WS-REMAIN = 3 - WA-FAILS(WS-FI)
                    DISPLAY "ERR|INVALID-PIN|Wrong PIN. "
                        WS-REMAIN " attempts remaining"
@@ -289,13 +564,19 @@
       *> Output: OK|balance|type
       *> ============================================================
        DO-BALANCE.
-           PERFORM LOAD-ACCOUNTS
+           PERFORM OPEN-ACCOUNTS
            PERFORM FIND-ACCOUNT
+           PERFORM CLOSE-ACCOUNTS
            IF WS-FOUND = "N"
                DISPLAY "ERR|ACCT-NOT-FOUND|Account not found"
                EXIT PARAGRAPH
            END-IF
 
+           IF WA-STATUS(WS-FI) = "I"
+               DISPLAY "ERR|ACCT-CLOSED|Account is closed"
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE WA-BALANCE(WS-FI) TO WS-BAL-DSP
            IF WA-TYPE(WS-FI) = "C"
                MOVE "Checking" TO WS-TYPE-NAME
@@ -309,30 +590,84 @@
                FUNCTION TRIM(WS-TYPE-NAME).
 
       *> ============================================================
-      *> WITHDRAW: Deduct from balance with daily limit
-      *> Input:  P1=account P2=amount
+      *> WITHDRAW: Deduct from balance against the account's own
+      *> AR-DAILY-LIMIT (set per account at open time, not a flat
+      *> $500 for everyone). A checking account that would overdraw
+      *> pulls the shortfall from its AR-LINKED-ACCT savings account,
+      *> if one is on file and holds enough to cover it, logging that
+      *> leg through LOG-TRANSACTION/LOG-AUDIT the same way a
+      *> TRANSFER logs its two legs. On a joint account, the optional
+      *> P3 acting-holder PIN identifies which holder is posting the
+      *> withdrawal so the audit trail records who did it. The
+      *> amount must be a whole dollar figure since the vault can
+      *> only ever dispense whole notes.
+      *> Input:  P1=account P2=amount P3=acting-holder pin (optional)
       *> Output: OK|amount|new-balance
       *> ============================================================
        DO-WITHDRAW.
-           PERFORM LOAD-ACCOUNTS
+           MOVE "N" TO WS-OVERDRAFT-USED
+           MOVE 0   TO WS-SHORTFALL
+           PERFORM OPEN-ACCOUNTS
            PERFORM FIND-ACCOUNT
            IF WS-FOUND = "N"
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|ACCT-NOT-FOUND|Account not found"
                EXIT PARAGRAPH
            END-IF
 
+           IF WA-STATUS(WS-FI) = "I"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|ACCT-CLOSED|Account is closed"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "1" TO WS-HOLDER
+           IF WS-P3 NOT = SPACES
+               AND WA-PIN2(WS-FI) NOT = SPACES
+               AND WA-PIN2(WS-FI) = WS-P3
+               MOVE "2" TO WS-HOLDER
+           END-IF
+
            COMPUTE WS-AMT = FUNCTION NUMVAL(WS-P2)
            IF WS-AMT <= 0
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|INVALID-AMT|Invalid amount"
                EXIT PARAGRAPH
            END-IF
 
-           IF WS-AMT > WA-BALANCE(WS-FI)
-               DISPLAY "ERR|INSUFF-FUNDS|Insufficient funds"
+      *>   The vault can only dispense whole notes, so a withdrawal
+      *>   with cents on it can never be turned into an exact dispense
+      *>   plan -- reject it up front rather than quietly rounding the
+      *>   cash dispensed while debiting the customer's exact balance
+           COMPUTE WS-AMT-FRAC = WS-AMT - FUNCTION INTEGER-PART(WS-AMT)
+           IF WS-AMT-FRAC NOT = 0
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|INVALID-AMT|"
+                   "Withdrawal amount must be a whole dollar amount"
                EXIT PARAGRAPH
            END-IF
 
-      *>   Check daily withdrawal limit ($500)
+           IF WS-AMT > WA-BALANCE(WS-FI)
+               COMPUTE WS-SHORTFALL = WS-AMT - WA-BALANCE(WS-FI)
+               IF WA-TYPE(WS-FI) = "C"
+                   AND WA-LINKED-ACCT(WS-FI) NOT = SPACES
+                   AND WA-LINKED-ACCT(WS-FI) NOT = "0000000000"
+                   MOVE WA-LINKED-ACCT(WS-FI) TO WS-LINK-KEY
+                   PERFORM FIND-LINKED-ACCOUNT
+                   IF WS-FOUND = "Y"
+                       AND WA-STATUS(WS-FI2) = "A"
+                       AND WA-BALANCE(WS-FI2) >= WS-SHORTFALL
+                       MOVE "Y" TO WS-OVERDRAFT-USED
+                   END-IF
+               END-IF
+               IF WS-OVERDRAFT-USED = "N"
+                   PERFORM CLOSE-ACCOUNTS
+                   DISPLAY "ERR|INSUFF-FUNDS|Insufficient funds"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+      *>   Check this account's own daily withdrawal limit
            IF WA-WD-DATE(WS-FI) = WS-TODAY
                COMPUTE WS-NEW-DAILY =
                    WA-DAILY-WD(WS-FI) + WS-AMT
@@ -340,16 +675,40 @@
                MOVE WS-AMT TO WS-NEW-DAILY
            END-IF
 
-           IF WS-NEW-DAILY > 500.00
+           IF WS-NEW-DAILY > WA-DAILY-LIMIT(WS-FI)
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|DAILY-LIMIT|"
-                   "500 daily withdrawal limit exceeded"
+                   "Daily withdrawal limit exceeded"
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Work out whether the vault can physically dispense this
+           PERFORM LOAD-CASSETTES
+           PERFORM PLAN-DISPENSE
+           IF WS-DISPENSE-OK = "N"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|CASSETTE-SHORT|"
+                   "Cannot dispense that amount with notes on hand"
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM VARYING WS-CI FROM 1 BY 1
+               UNTIL WS-CI > WS-NUM-CASS
+               SUBTRACT WC-DISPENSE(WS-CI) FROM WC-COUNT(WS-CI)
+           END-PERFORM
+           PERFORM SAVE-CASSETTES
+
+           IF WS-OVERDRAFT-USED = "Y"
+               SUBTRACT WS-SHORTFALL FROM WA-BALANCE(WS-FI2)
+               ADD WS-SHORTFALL TO WA-BALANCE(WS-FI)
+               PERFORM SAVE-ACCOUNT2
+           END-IF
+
            SUBTRACT WS-AMT FROM WA-BALANCE(WS-FI)
            MOVE WS-NEW-DAILY TO WA-DAILY-WD(WS-FI)
            MOVE WS-TODAY TO WA-WD-DATE(WS-FI)
-           PERFORM SAVE-ACCOUNTS
+           PERFORM SAVE-ACCOUNT
+           PERFORM CLOSE-ACCOUNTS
 
            MOVE WS-AMT TO WS-AMT-DSP
            MOVE WA-BALANCE(WS-FI) TO WS-BAL-DSP
@@ -358,42 +717,106 @@
                "|"
                FUNCTION TRIM(WS-BAL-DSP)
 
+      *>   Low-cassette warnings go out after the OK status line so
+      *>   callers that only read the first line still get the
+      *>   documented single-line result
+           PERFORM VARYING WS-CI FROM 1 BY 1
+               UNTIL WS-CI > WS-NUM-CASS
+               IF WC-COUNT(WS-CI) < WC-THRESHOLD(WS-CI)
+                   DISPLAY "WARN|LOW-CASSETTE|Denomination "
+                       WC-DENOM(WS-CI) " has only "
+                       WC-COUNT(WS-CI) " notes left"
+               END-IF
+           END-PERFORM
+
            MOVE WS-P1 TO WS-LOG-ACCT
            MOVE "WITHDRAWAL" TO WS-LOG-TYPE
            MOVE WS-AMT TO WS-LOG-AMT
            MOVE WA-BALANCE(WS-FI) TO WS-LOG-BAL
-           MOVE "ATM Withdrawal" TO WS-LOG-DESC
+           IF WS-HOLDER = "2"
+               MOVE "ATM Withdrawal (H2)" TO WS-LOG-DESC
+           ELSE
+               MOVE "ATM Withdrawal" TO WS-LOG-DESC
+           END-IF
            PERFORM LOG-TRANSACTION
 
            MOVE WS-P1 TO WS-AUD-ACCT
            MOVE "WITHDRAWAL" TO WS-AUD-ACTION
            MOVE WS-AMT TO WS-AMT-DSP
-           STRING "Amount: $" FUNCTION TRIM(WS-AMT-DSP)
-               DELIMITED BY SIZE INTO WS-AUD-DETAIL
-           END-STRING
-           PERFORM LOG-AUDIT.
+           IF WS-HOLDER = "2"
+               STRING "Amount: $" FUNCTION TRIM(WS-AMT-DSP)
+                   " (2nd holder: " FUNCTION TRIM(WA-FIRST2(WS-FI))
+                   " " FUNCTION TRIM(WA-LAST2(WS-FI)) ")"
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               END-STRING
+           ELSE
+               STRING "Amount: $" FUNCTION TRIM(WS-AMT-DSP)
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               END-STRING
+           END-IF
+           PERFORM LOG-AUDIT
+
+           IF WS-OVERDRAFT-USED = "Y"
+               MOVE WA-NUMBER(WS-FI2) TO WS-LOG-ACCT
+               MOVE "OVERDRAFT-XFER" TO WS-LOG-TYPE
+               MOVE WS-SHORTFALL TO WS-LOG-AMT
+               MOVE WA-BALANCE(WS-FI2) TO WS-LOG-BAL
+               INITIALIZE WS-LOG-DESC
+               STRING "Overdraft coverage for " FUNCTION TRIM(WS-P1)
+                   DELIMITED BY SIZE INTO WS-LOG-DESC
+               END-STRING
+               PERFORM LOG-TRANSACTION
+
+               MOVE WA-NUMBER(WS-FI2) TO WS-AUD-ACCT
+               MOVE "OVERDRAFT-XFER" TO WS-AUD-ACTION
+               MOVE WS-SHORTFALL TO WS-AMT-DSP
+               INITIALIZE WS-AUD-DETAIL
+               STRING "Covered " FUNCTION TRIM(WS-P1)
+                   " $" FUNCTION TRIM(WS-AMT-DSP)
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               END-STRING
+               PERFORM LOG-AUDIT
+           END-IF.
 
       *> ============================================================
-      *> DEPOSIT: Add to balance
-      *> Input:  P1=account P2=amount
+      *> DEPOSIT: Add to balance. On a joint account, the optional P3
+      *> acting-holder PIN identifies which holder is posting the
+      *> deposit so the audit trail records who did it.
+      *> Input:  P1=account P2=amount P3=acting-holder pin (optional)
       *> Output: OK|amount|new-balance
       *> ============================================================
        DO-DEPOSIT.
-           PERFORM LOAD-ACCOUNTS
+           PERFORM OPEN-ACCOUNTS
            PERFORM FIND-ACCOUNT
            IF WS-FOUND = "N"
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|ACCT-NOT-FOUND|Account not found"
                EXIT PARAGRAPH
            END-IF
 
+           IF WA-STATUS(WS-FI) = "I"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|ACCT-CLOSED|Account is closed"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "1" TO WS-HOLDER
+           IF WS-P3 NOT = SPACES
+               AND WA-PIN2(WS-FI) NOT = SPACES
+               AND WA-PIN2(WS-FI) = WS-P3
+               MOVE "2" TO WS-HOLDER
+           END-IF
+
            COMPUTE WS-AMT = FUNCTION NUMVAL(WS-P2)
            IF WS-AMT <= 0
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|INVALID-AMT|Invalid amount"
                EXIT PARAGRAPH
            END-IF
 
            ADD WS-AMT TO WA-BALANCE(WS-FI)
-           PERFORM SAVE-ACCOUNTS
+           PERFORM SAVE-ACCOUNT
+           PERFORM CLOSE-ACCOUNTS
 
            MOVE WS-AMT TO WS-AMT-DSP
            MOVE WA-BALANCE(WS-FI) TO WS-BAL-DSP
@@ -406,63 +829,106 @@
            MOVE "DEPOSIT" TO WS-LOG-TYPE
            MOVE WS-AMT TO WS-LOG-AMT
            MOVE WA-BALANCE(WS-FI) TO WS-LOG-BAL
-           MOVE "ATM Deposit" TO WS-LOG-DESC
+           IF WS-HOLDER = "2"
+               MOVE "ATM Deposit (H2)" TO WS-LOG-DESC
+           ELSE
+               MOVE "ATM Deposit" TO WS-LOG-DESC
+           END-IF
            PERFORM LOG-TRANSACTION
 
            MOVE WS-P1 TO WS-AUD-ACCT
            MOVE "DEPOSIT" TO WS-AUD-ACTION
            MOVE WS-AMT TO WS-AMT-DSP
-           STRING "Amount: $" FUNCTION TRIM(WS-AMT-DSP)
-               DELIMITED BY SIZE INTO WS-AUD-DETAIL
-           END-STRING
+           IF WS-HOLDER = "2"
+               STRING "Amount: $" FUNCTION TRIM(WS-AMT-DSP)
+                   " (2nd holder: " FUNCTION TRIM(WA-FIRST2(WS-FI))
+                   " " FUNCTION TRIM(WA-LAST2(WS-FI)) ")"
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               END-STRING
+           ELSE
+               STRING "Amount: $" FUNCTION TRIM(WS-AMT-DSP)
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               END-STRING
+           END-IF
            PERFORM LOG-AUDIT.
 
       *> ============================================================
-      *> TRANSFER: Move funds between accounts
+      *> TRANSFER: Move funds between accounts. On a joint source
+      *> account, the optional P4 acting-holder PIN identifies which
+      *> holder is posting the transfer so the audit trail records
+      *> who did it.
       *> Input:  P1=source P2=destination P3=amount
+      *>         P4=acting-holder pin (optional)
       *> Output: OK|amount|source-balance
       *> ============================================================
        DO-TRANSFER.
-           PERFORM LOAD-ACCOUNTS
+           PERFORM OPEN-ACCOUNTS
 
       *>   Find source account
            PERFORM FIND-ACCOUNT
            IF WS-FOUND = "N"
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|ACCT-NOT-FOUND|Source account not found"
                EXIT PARAGRAPH
            END-IF
 
-      *>   Find destination account
-           MOVE "N" TO WS-FOUND
-           MOVE 0 TO WS-FI2
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > WS-NUM-ACCTS OR WS-FOUND = "Y"
-               IF WA-NUMBER(WS-I) = WS-P2
-                   MOVE "Y" TO WS-FOUND
-                   MOVE WS-I TO WS-FI2
-               END-IF
-           END-PERFORM
+           IF WA-STATUS(WS-FI) = "I"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|ACCT-CLOSED|Source account is closed"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "1" TO WS-HOLDER
+           IF WS-P4 NOT = SPACES
+               AND WA-PIN2(WS-FI) NOT = SPACES
+               AND WA-PIN2(WS-FI) = WS-P4
+               MOVE "2" TO WS-HOLDER
+           END-IF
 
+      *>   Find destination account
+           PERFORM FIND-ACCOUNT2
            IF WS-FOUND = "N"
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|ACCT-NOT-FOUND|"
                    "Destination account not found"
                EXIT PARAGRAPH
            END-IF
 
+           IF WA-STATUS(WS-FI2) = "I"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|ACCT-CLOSED|Destination account is closed"
+               EXIT PARAGRAPH
+           END-IF
+
            COMPUTE WS-AMT = FUNCTION NUMVAL(WS-P3)
            IF WS-AMT <= 0
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|INVALID-AMT|Invalid amount"
                EXIT PARAGRAPH
            END-IF
 
+      *>   FIND-ACCOUNT/FIND-ACCOUNT2 read into two independent slots
+      *>   of WS-ACCT-TBL, so a transfer to the same account number
+      *>   would debit and credit two in-memory copies of the one
+      *>   ACCOUNTS.DAT record instead of canceling out
+           IF WS-P1 = WS-P2
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|SAME-ACCT|"
+                   "Cannot transfer to the same account"
+               EXIT PARAGRAPH
+           END-IF
+
            IF WS-AMT > WA-BALANCE(WS-FI)
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|INSUFF-FUNDS|Insufficient funds"
                EXIT PARAGRAPH
            END-IF
 
            SUBTRACT WS-AMT FROM WA-BALANCE(WS-FI)
            ADD WS-AMT TO WA-BALANCE(WS-FI2)
-           PERFORM SAVE-ACCOUNTS
+           PERFORM SAVE-ACCOUNT
+           PERFORM SAVE-ACCOUNT2
+           PERFORM CLOSE-ACCOUNTS
 
            MOVE WS-AMT TO WS-AMT-DSP
            MOVE WA-BALANCE(WS-FI) TO WS-BAL-DSP
@@ -477,9 +943,15 @@
            MOVE WS-AMT TO WS-LOG-AMT
            MOVE WA-BALANCE(WS-FI) TO WS-LOG-BAL
            INITIALIZE WS-LOG-DESC
-           STRING "Transfer to " FUNCTION TRIM(WS-P2)
-               DELIMITED BY SIZE INTO WS-LOG-DESC
-           END-STRING
+           IF WS-HOLDER = "2"
+               STRING "Transfer to " FUNCTION TRIM(WS-P2) " (H2)"
+                   DELIMITED BY SIZE INTO WS-LOG-DESC
+               END-STRING
+           ELSE
+               STRING "Transfer to " FUNCTION TRIM(WS-P2)
+                   DELIMITED BY SIZE INTO WS-LOG-DESC
+               END-STRING
+           END-IF
            PERFORM LOG-TRANSACTION
 
       *>   Log for destination account
@@ -497,10 +969,19 @@
            MOVE "TRANSFER" TO WS-AUD-ACTION
            MOVE WS-AMT TO WS-AMT-DSP
            INITIALIZE WS-AUD-DETAIL
-           STRING "To " FUNCTION TRIM(WS-P2)
-               " $" FUNCTION TRIM(WS-AMT-DSP)
-               DELIMITED BY SIZE INTO WS-AUD-DETAIL
-           END-STRING
+           IF WS-HOLDER = "2"
+               STRING "To " FUNCTION TRIM(WS-P2)
+                   " $" FUNCTION TRIM(WS-AMT-DSP)
+                   " (2nd holder: " FUNCTION TRIM(WA-FIRST2(WS-FI))
+                   " " FUNCTION TRIM(WA-LAST2(WS-FI)) ")"
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               END-STRING
+           ELSE
+               STRING "To " FUNCTION TRIM(WS-P2)
+                   " $" FUNCTION TRIM(WS-AMT-DSP)
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               END-STRING
+           END-IF
            PERFORM LOG-AUDIT.
 
       *> ============================================================
@@ -564,31 +1045,110 @@
            END-PERFORM.
 
       *> ============================================================
-      *> CHANGE-PIN: Update account PIN
+      *> CHANGE-PIN: Update account PIN. The old PIN supplied is
+      *> matched against either holder's PIN on a joint account, and
+      *> only that holder's PIN is the one replaced -- the other
+      *> holder's PIN is left untouched.
       *> Input:  P1=account P2=old-pin P3=new-pin
       *> Output: OK|message
       *> ============================================================
        DO-CHANGE-PIN.
-           PERFORM LOAD-ACCOUNTS
+           PERFORM OPEN-ACCOUNTS
            PERFORM FIND-ACCOUNT
            IF WS-FOUND = "N"
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|ACCT-NOT-FOUND|Account not found"
                EXIT PARAGRAPH
            END-IF
 
-           IF WA-PIN(WS-FI) NOT = WS-P2
+           MOVE "N" TO WS-PIN-OK
+           MOVE "1" TO WS-HOLDER
+           IF WA-PIN(WS-FI) = WS-P2
+               MOVE "Y" TO WS-PIN-OK
+           ELSE
+               IF WA-PIN2(WS-FI) NOT = SPACES
+                   AND WA-PIN2(WS-FI) = WS-P2
+                   MOVE "Y" TO WS-PIN-OK
+                   MOVE "2" TO WS-HOLDER
+               END-IF
+           END-IF
+
+           IF WS-PIN-OK = "N"
+               PERFORM CLOSE-ACCOUNTS
                DISPLAY "ERR|INVALID-PIN|Current PIN is incorrect"
                EXIT PARAGRAPH
            END-IF
 
-           MOVE WS-P3(1:4) TO WA-PIN(WS-FI)
-           PERFORM SAVE-ACCOUNTS
+           IF WS-HOLDER = "2"
+               MOVE WS-P3(1:4) TO WA-PIN2(WS-FI)
+           ELSE
+               MOVE WS-P3(1:4) TO WA-PIN(WS-FI)
+           END-IF
+           PERFORM SAVE-ACCOUNT
+           PERFORM CLOSE-ACCOUNTS
 
            DISPLAY "OK|PIN changed successfully"
 
            MOVE WS-P1 TO WS-AUD-ACCT
            MOVE "PIN-CHANGE" TO WS-AUD-ACTION
-           MOVE "PIN changed" TO WS-AUD-DETAIL
+           IF WS-HOLDER = "2"
+               MOVE "PIN changed (2nd holder)" TO WS-AUD-DETAIL
+           ELSE
+               MOVE "PIN changed" TO WS-AUD-DETAIL
+           END-IF
+           PERFORM LOG-AUDIT.
+
+      *> ============================================================
+      *> ADMIN-UNLOCK: Reset a locked account back to active status.
+      *> Input:  P1=admin-account P2=target-account P3=admin-pin
+      *> Output: OK|target-account  or  ERR|code|message
+      *> ============================================================
+       DO-ADMIN-UNLOCK.
+           PERFORM OPEN-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND = "N"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|ACCT-NOT-FOUND|Admin account not found"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WA-PIN(WS-FI) NOT = WS-P3
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|INVALID-PIN|Admin PIN is incorrect"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WA-ADMIN(WS-FI) NOT = "Y"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|NOT-AUTHORIZED|Not an admin account"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-ACCOUNT2
+           IF WS-FOUND = "N"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|ACCT-NOT-FOUND|Target account not found"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WA-STATUS(WS-FI2) NOT = "L"
+               PERFORM CLOSE-ACCOUNTS
+               DISPLAY "ERR|NOT-LOCKED|Account is not locked"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "A" TO WA-STATUS(WS-FI2)
+           MOVE 0   TO WA-FAILS(WS-FI2)
+           PERFORM SAVE-ACCOUNT2
+           PERFORM CLOSE-ACCOUNTS
+
+           DISPLAY "OK|" WS-P2
+
+           MOVE WS-P2 TO WS-AUD-ACCT
+           MOVE "ADMIN-UNLOCK" TO WS-AUD-ACTION
+           STRING "Unlocked by admin account " FUNCTION TRIM(WS-P1)
+               DELIMITED BY SIZE INTO WS-AUD-DETAIL
+           END-STRING
            PERFORM LOG-AUDIT.
 
       *> ============================================================
