@@ -0,0 +1,252 @@
+      *> ================================================================
+      *> BATCH-INTEREST: End-of-day interest posting and monthly
+      *> maintenance fee batch job.
+      *> Credits savings accounts their daily interest accrual and
+      *> debits checking accounts a monthly maintenance fee when the
+      *> balance is below the fee-exempt floor. Each posting is
+      *> written through the same LOG-TRANSACTION/LOG-AUDIT pattern
+      *> ATM-SYSTEM uses, so postings show up in mini-statements and
+      *> the audit trail like any other transaction.
+      *> Run once per night. Interest posts once per calendar day per
+      *> account; the fee posts once per calendar month per account,
+      *> both guarded by the AR-LAST-INT-DATE/AR-LAST-FEE-DATE stamps.
+      *> Compile: cobc -x -free BATCH-INTEREST.cob -o batch-interest
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-INTEREST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AR-NUMBER
+               FILE STATUS IS WS-ACCT-FS.
+           SELECT TRAN-FILE ASSIGN TO "TRANSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+       01 ACCT-REC.
+           05 AR-NUMBER        PIC X(10).
+           05 AR-PIN           PIC X(4).
+           05 AR-FIRST         PIC X(20).
+           05 AR-LAST          PIC X(20).
+           05 AR-TYPE          PIC X(1).
+           05 AR-BALANCE       PIC S9(9)V99.
+           05 AR-STATUS        PIC X(1).
+           05 AR-DAILY-WD      PIC S9(7)V99.
+           05 AR-LAST-WD-DATE  PIC X(8).
+           05 AR-FAIL-PINS     PIC 99.
+           05 AR-ADMIN         PIC X(1).
+           05 AR-LAST-INT-DATE PIC X(8).
+           05 AR-LAST-FEE-DATE PIC X(8).
+           05 AR-DAILY-LIMIT   PIC S9(7)V99.
+           05 AR-LINKED-ACCT   PIC X(10).
+           05 AR-PIN2          PIC X(4).
+           05 AR-FIRST2        PIC X(20).
+           05 AR-LAST2         PIC X(20).
+
+       FD TRAN-FILE.
+       01 TRAN-REC.
+           05 TR-DATE          PIC X(8).
+           05 TR-TIME          PIC X(6).
+           05 TR-ACCT          PIC X(10).
+           05 TR-TYPE          PIC X(10).
+           05 TR-AMOUNT        PIC S9(9)V99.
+           05 TR-BALANCE       PIC S9(9)V99.
+           05 TR-DESC          PIC X(30).
+
+       FD AUDIT-FILE.
+       01 AUDIT-REC.
+           05 AL-DATE          PIC X(8).
+           05 AL-TIME          PIC X(6).
+           05 AL-ACCT          PIC X(10).
+           05 AL-ACTION        PIC X(20).
+           05 AL-DETAIL        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FS            PIC XX.
+       01 WS-TRAN-FS            PIC XX.
+       01 WS-AUDIT-FS           PIC XX.
+       01 WS-EOF                PIC X VALUE "N".
+       01 WS-ACCT-CHANGED       PIC X VALUE "N".
+
+      *> Interest / fee parameters
+       01 WS-INT-RATE           PIC V9(5) VALUE .00015.
+       01 WS-FEE-FLOOR          PIC 9(7)V99 VALUE 500.00.
+       01 WS-FEE-AMT            PIC 9(7)V99 VALUE 8.00.
+       01 WS-INT-AMT            PIC S9(9)V99.
+       01 WS-THIS-MONTH         PIC X(6).
+       01 WS-ACCT-MONTH         PIC X(6).
+       01 WS-INT-CT             PIC 9(5) VALUE 0.
+       01 WS-FEE-CT             PIC 9(5) VALUE 0.
+
+       01 WS-DATE-TIME.
+           05 WS-DT-DATE        PIC X(8).
+           05 WS-DT-TIME        PIC X(8).
+           05 WS-DT-GMT         PIC X(5).
+       01 WS-TODAY               PIC X(8).
+       01 WS-NOW-TIME            PIC X(6).
+
+       01 WS-AMT-DSP             PIC -(9)9.99.
+
+      *> Logging fields
+       01 WS-LOG-ACCT            PIC X(10).
+       01 WS-LOG-TYPE            PIC X(10).
+       01 WS-LOG-AMT             PIC S9(9)V99.
+       01 WS-LOG-BAL             PIC S9(9)V99.
+       01 WS-LOG-DESC            PIC X(30).
+       01 WS-AUD-ACCT            PIC X(10).
+       01 WS-AUD-ACTION          PIC X(20).
+       01 WS-AUD-DETAIL          PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM GET-DATETIME
+           MOVE WS-TODAY(1:6) TO WS-THIS-MONTH
+
+           MOVE "N" TO WS-EOF
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               DISPLAY "ERR|FILE-ERR|Cannot open accounts file"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY "BATCH-INTEREST run complete for " WS-TODAY
+           DISPLAY "  Interest postings: " WS-INT-CT
+           DISPLAY "  Maintenance fee postings: " WS-FEE-CT
+           STOP RUN.
+
+       GET-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME
+           MOVE WS-DT-DATE TO WS-TODAY
+           MOVE WS-DT-TIME(1:6) TO WS-NOW-TIME.
+
+      *> ============================================================
+      *> PROCESS-ONE-ACCOUNT: Post interest to a savings account or a
+      *> maintenance fee to a checking account below the floor, then
+      *> REWRITE that one record -- no full-file rewrite. Closed
+      *> accounts (AR-STATUS = "I") are skipped entirely.
+      *> ============================================================
+       PROCESS-ONE-ACCOUNT.
+           MOVE "N" TO WS-ACCT-CHANGED
+           IF AR-STATUS NOT = "I"
+               IF AR-TYPE = "S" AND AR-LAST-INT-DATE NOT = WS-TODAY
+                   PERFORM POST-INTEREST
+               END-IF
+               IF AR-TYPE = "C" AND AR-BALANCE < WS-FEE-FLOOR
+                   MOVE AR-LAST-FEE-DATE(1:6) TO WS-ACCT-MONTH
+                   IF WS-ACCT-MONTH NOT = WS-THIS-MONTH
+                       PERFORM POST-FEE
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-ACCT-CHANGED = "Y"
+               REWRITE ACCT-REC
+                   INVALID KEY
+                       DISPLAY "ERR|FILE-ERR|Account rewrite failed"
+               END-REWRITE
+           END-IF.
+
+      *> ============================================================
+      *> POST-INTEREST: Credit AR-BALANCE its daily accrual
+      *> ============================================================
+       POST-INTEREST.
+           COMPUTE WS-INT-AMT ROUNDED = AR-BALANCE * WS-INT-RATE
+           IF WS-INT-AMT > 0
+               ADD WS-INT-AMT TO AR-BALANCE
+               MOVE WS-TODAY TO AR-LAST-INT-DATE
+               MOVE "Y" TO WS-ACCT-CHANGED
+               ADD 1 TO WS-INT-CT
+
+               MOVE AR-NUMBER TO WS-LOG-ACCT
+               MOVE "INTEREST" TO WS-LOG-TYPE
+               MOVE WS-INT-AMT TO WS-LOG-AMT
+               MOVE AR-BALANCE TO WS-LOG-BAL
+               MOVE "Daily interest credit" TO WS-LOG-DESC
+               PERFORM LOG-TRANSACTION
+
+               MOVE AR-NUMBER TO WS-AUD-ACCT
+               MOVE "INTEREST-POST" TO WS-AUD-ACTION
+               MOVE WS-INT-AMT TO WS-AMT-DSP
+               STRING "Interest credited: $" FUNCTION TRIM(WS-AMT-DSP)
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               END-STRING
+               PERFORM LOG-AUDIT
+           END-IF.
+
+      *> ============================================================
+      *> POST-FEE: Debit AR-BALANCE its monthly maintenance fee
+      *> ============================================================
+       POST-FEE.
+           SUBTRACT WS-FEE-AMT FROM AR-BALANCE
+           MOVE WS-TODAY TO AR-LAST-FEE-DATE
+           MOVE "Y" TO WS-ACCT-CHANGED
+           ADD 1 TO WS-FEE-CT
+
+           MOVE AR-NUMBER TO WS-LOG-ACCT
+           MOVE "MAINT-FEE" TO WS-LOG-TYPE
+           COMPUTE WS-LOG-AMT = 0 - WS-FEE-AMT
+           MOVE AR-BALANCE TO WS-LOG-BAL
+           MOVE "Monthly maintenance fee" TO WS-LOG-DESC
+           PERFORM LOG-TRANSACTION
+
+           MOVE AR-NUMBER TO WS-AUD-ACCT
+           MOVE "FEE-POST" TO WS-AUD-ACTION
+           MOVE WS-FEE-AMT TO WS-AMT-DSP
+           STRING "Maintenance fee debited: $"
+               FUNCTION TRIM(WS-AMT-DSP)
+               DELIMITED BY SIZE INTO WS-AUD-DETAIL
+           END-STRING
+           PERFORM LOG-AUDIT.
+
+      *> ============================================================
+      *> LOG-TRANSACTION: Append to TRANSLOG.DAT
+      *> ============================================================
+       LOG-TRANSACTION.
+           OPEN EXTEND TRAN-FILE
+           IF WS-TRAN-FS NOT = "00"
+               OPEN OUTPUT TRAN-FILE
+           END-IF
+           MOVE WS-TODAY     TO TR-DATE
+           MOVE WS-NOW-TIME  TO TR-TIME
+           MOVE WS-LOG-ACCT  TO TR-ACCT
+           MOVE WS-LOG-TYPE  TO TR-TYPE
+           MOVE WS-LOG-AMT   TO TR-AMOUNT
+           MOVE WS-LOG-BAL   TO TR-BALANCE
+           MOVE WS-LOG-DESC  TO TR-DESC
+           WRITE TRAN-REC
+           CLOSE TRAN-FILE.
+
+      *> ============================================================
+      *> LOG-AUDIT: Append to AUDITLOG.DAT
+      *> ============================================================
+       LOG-AUDIT.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WS-TODAY      TO AL-DATE
+           MOVE WS-NOW-TIME   TO AL-TIME
+           MOVE WS-AUD-ACCT   TO AL-ACCT
+           MOVE WS-AUD-ACTION TO AL-ACTION
+           MOVE WS-AUD-DETAIL TO AL-DETAIL
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
