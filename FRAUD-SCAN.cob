@@ -0,0 +1,290 @@
+      *> ================================================================
+      *> FRAUD-SCAN: Batch fraud/velocity scan.
+      *> DO-WITHDRAW only ever checks the per-account daily cap and
+      *> available balance, so a pattern like several withdrawals just
+      *> under that cap spread across the day, or a TRANSFER fired off
+      *> right after a failed-then-successful PIN attempt, sails
+      *> through undetected. This program scans one day's
+      *> TRANSLOG.DAT and AUDITLOG.DAT together and flags accounts
+      *> that cross configurable velocity thresholds, writing a
+      *> flagged-accounts report for the fraud desk to review the
+      *> next morning.
+      *> Compile: cobc -x -free FRAUD-SCAN.cob -o fraud-scan
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUD-SCAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+           SELECT FLAG-FILE ASSIGN TO "FRAUD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLAG-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TRAN-FILE.
+       01 TRAN-REC.
+           05 TR-DATE          PIC X(8).
+           05 TR-TIME          PIC X(6).
+           05 TR-ACCT          PIC X(10).
+           05 TR-TYPE          PIC X(10).
+           05 TR-AMOUNT        PIC S9(9)V99.
+           05 TR-BALANCE       PIC S9(9)V99.
+           05 TR-DESC          PIC X(30).
+
+       FD AUDIT-FILE.
+       01 AUDIT-REC.
+           05 AL-DATE          PIC X(8).
+           05 AL-TIME          PIC X(6).
+           05 AL-ACCT          PIC X(10).
+           05 AL-ACTION        PIC X(20).
+           05 AL-DETAIL        PIC X(60).
+
+       FD FLAG-FILE.
+       01 FLAG-REC              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRAN-FS             PIC XX.
+       01 WS-AUDIT-FS            PIC XX.
+       01 WS-FLAG-FS             PIC XX.
+       01 WS-EOF                 PIC X VALUE "N".
+
+      *> ------------------------------------------------------------
+      *> Configurable velocity thresholds
+      *> ------------------------------------------------------------
+       01 WS-MAX-TXN-COUNT       PIC 9(5)     VALUE 5.
+       01 WS-MAX-TXN-TOTAL       PIC 9(9)V99  VALUE 2000.00.
+       01 WS-LOGIN-WINDOW-MINS   PIC 9(3)     VALUE 5.
+
+      *> Per-account transaction velocity built from one pass over
+      *> TRANSLOG.DAT
+       01 WS-VEL-CT              PIC 9(5) VALUE 0.
+       01 WS-VEL-TBL.
+           05 WS-VEL OCCURS 999 TIMES.
+               10 WV-ACCT        PIC X(10).
+               10 WV-TXN-CT      PIC 9(5).
+               10 WV-TXN-TOTAL   PIC S9(9)V99.
+               10 WV-FLAGGED     PIC X VALUE "N".
+
+       01 WS-VI                  PIC 9(5) VALUE 0.
+       01 WS-SLOT                PIC 9(5) VALUE 0.
+
+      *> Failed-then-successful login tracking: the time of the last
+      *> LOGIN-FAIL seen per account, so a LOGIN-OK minutes later can
+      *> be flagged as a possible brute-force/compromised-PIN pattern
+       01 WS-LOGIN-CT             PIC 9(5) VALUE 0.
+       01 WS-LOGIN-TBL.
+           05 WS-LOGIN OCCURS 999 TIMES.
+               10 WL-ACCT         PIC X(10).
+               10 WL-FAIL-TIME    PIC X(6).
+               10 WL-HAS-FAIL     PIC X VALUE "N".
+
+       01 WS-LI                   PIC 9(5) VALUE 0.
+       01 WS-MINS-SINCE-FAIL       PIC S9(5) VALUE 0.
+       01 WS-FAIL-MINS             PIC S9(5).
+       01 WS-OK-MINS               PIC S9(5).
+
+       01 WS-FLAG-CT                PIC 9(5) VALUE 0.
+
+       01 WS-DATE-TIME.
+           05 WS-DT-DATE        PIC X(8).
+           05 WS-DT-TIME        PIC X(8).
+           05 WS-DT-GMT         PIC X(5).
+       01 WS-TODAY                PIC X(8).
+
+       01 WS-AMT-DSP              PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM GET-DATETIME
+           PERFORM SCAN-TRANSACTIONS
+           PERFORM OPEN-FLAG-REPORT
+           PERFORM FLAG-VELOCITY-ACCOUNTS
+           PERFORM SCAN-AUDIT-LOGINS
+           PERFORM CLOSE-FLAG-REPORT
+
+           DISPLAY "FRAUD-SCAN run complete for " WS-TODAY
+           DISPLAY "  Accounts flagged: " WS-FLAG-CT
+           STOP RUN.
+
+       GET-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME
+           MOVE WS-DT-DATE TO WS-TODAY.
+
+      *> ============================================================
+      *> SCAN-TRANSACTIONS: One pass over TRANSLOG.DAT, accumulating
+      *> a per-account transaction count and total amount moved for
+      *> today's activity only -- TRANSLOG.DAT is append-only, so
+      *> without this filter the velocity thresholds below would be
+      *> measured against an account's entire lifetime history.
+      *> ============================================================
+       SCAN-TRANSACTIONS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-FS NOT = "00"
+               DISPLAY "(no transaction history on file)"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRAN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF TR-DATE = WS-TODAY
+                           PERFORM RECORD-TRAN-VELOCITY
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE.
+
+       RECORD-TRAN-VELOCITY.
+           MOVE 0 TO WS-SLOT
+           PERFORM VARYING WS-VI FROM 1 BY 1
+               UNTIL WS-VI > WS-VEL-CT
+               IF WV-ACCT(WS-VI) = TR-ACCT
+                   MOVE WS-VI TO WS-SLOT
+               END-IF
+           END-PERFORM
+
+           IF WS-SLOT = 0
+               ADD 1 TO WS-VEL-CT
+               MOVE WS-VEL-CT TO WS-SLOT
+               MOVE TR-ACCT TO WV-ACCT(WS-SLOT)
+               MOVE 0 TO WV-TXN-CT(WS-SLOT)
+               MOVE 0 TO WV-TXN-TOTAL(WS-SLOT)
+           END-IF
+
+           ADD 1 TO WV-TXN-CT(WS-SLOT)
+           ADD FUNCTION ABS(TR-AMOUNT) TO WV-TXN-TOTAL(WS-SLOT).
+
+       OPEN-FLAG-REPORT.
+           OPEN OUTPUT FLAG-FILE
+           MOVE "FRAUD / VELOCITY SCAN - FLAGGED ACCOUNTS" TO FLAG-REC
+           WRITE FLAG-REC
+           STRING "Run date: " WS-TODAY
+               DELIMITED BY SIZE INTO FLAG-REC
+           END-STRING
+           WRITE FLAG-REC
+           MOVE "----------------------------------------" TO FLAG-REC
+           WRITE FLAG-REC.
+
+       CLOSE-FLAG-REPORT.
+           IF WS-FLAG-CT = 0
+               MOVE "No accounts flagged." TO FLAG-REC
+               WRITE FLAG-REC
+           END-IF
+           CLOSE FLAG-FILE.
+
+      *> ============================================================
+      *> FLAG-VELOCITY-ACCOUNTS: Flag any account whose transaction
+      *> count or total amount for the day crosses the configured
+      *> threshold.
+      *> ============================================================
+       FLAG-VELOCITY-ACCOUNTS.
+           PERFORM VARYING WS-VI FROM 1 BY 1
+               UNTIL WS-VI > WS-VEL-CT
+               IF WV-TXN-CT(WS-VI) > WS-MAX-TXN-COUNT
+                   OR WV-TXN-TOTAL(WS-VI) > WS-MAX-TXN-TOTAL
+                   PERFORM WRITE-VELOCITY-FLAG
+               END-IF
+           END-PERFORM.
+
+       WRITE-VELOCITY-FLAG.
+           MOVE "Y" TO WV-FLAGGED(WS-VI)
+           ADD 1 TO WS-FLAG-CT
+           MOVE WV-TXN-TOTAL(WS-VI) TO WS-AMT-DSP
+           STRING "Account " WV-ACCT(WS-VI)
+               " : VELOCITY - " WV-TXN-CT(WS-VI)
+               " txns totaling $" FUNCTION TRIM(WS-AMT-DSP)
+               DELIMITED BY SIZE INTO FLAG-REC
+           END-STRING
+           WRITE FLAG-REC.
+
+      *> ============================================================
+      *> SCAN-AUDIT-LOGINS: One pass over AUDITLOG.DAT, today's
+      *> entries only (same append-only reasoning as SCAN-TRANSACTIONS
+      *> above -- without the date filter a LOGIN-FAIL on one day and
+      *> an unrelated LOGIN-OK at a similar clock time on some later
+      *> day would look like a same-day brute-force pattern). Remembers
+      *> the time of each account's most recent LOGIN-FAIL; when a
+      *> LOGIN-OK shows up within WS-LOGIN-WINDOW-MINS of that fail,
+      *> the account is flagged as a possible brute-force pattern.
+      *> ============================================================
+       SCAN-AUDIT-LOGINS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ AUDIT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF AL-DATE = WS-TODAY
+                           IF AL-ACTION = "LOGIN-FAIL"
+                               PERFORM RECORD-LOGIN-FAIL
+                           END-IF
+                           IF AL-ACTION = "LOGIN-OK"
+                               PERFORM CHECK-LOGIN-OK
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE.
+
+       RECORD-LOGIN-FAIL.
+           MOVE 0 TO WS-SLOT
+           PERFORM VARYING WS-LI FROM 1 BY 1
+               UNTIL WS-LI > WS-LOGIN-CT
+               IF WL-ACCT(WS-LI) = AL-ACCT
+                   MOVE WS-LI TO WS-SLOT
+               END-IF
+           END-PERFORM
+           IF WS-SLOT = 0
+               ADD 1 TO WS-LOGIN-CT
+               MOVE WS-LOGIN-CT TO WS-SLOT
+               MOVE AL-ACCT TO WL-ACCT(WS-SLOT)
+           END-IF
+           MOVE AL-TIME TO WL-FAIL-TIME(WS-SLOT)
+           MOVE "Y" TO WL-HAS-FAIL(WS-SLOT).
+
+       CHECK-LOGIN-OK.
+           MOVE 0 TO WS-SLOT
+           PERFORM VARYING WS-LI FROM 1 BY 1
+               UNTIL WS-LI > WS-LOGIN-CT
+               IF WL-ACCT(WS-LI) = AL-ACCT
+                   MOVE WS-LI TO WS-SLOT
+               END-IF
+           END-PERFORM
+
+           IF WS-SLOT NOT = 0 AND WL-HAS-FAIL(WS-SLOT) = "Y"
+               COMPUTE WS-FAIL-MINS =
+                   FUNCTION NUMVAL(WL-FAIL-TIME(WS-SLOT)(1:2)) * 60
+                   + FUNCTION NUMVAL(WL-FAIL-TIME(WS-SLOT)(3:2))
+               COMPUTE WS-OK-MINS =
+                   FUNCTION NUMVAL(AL-TIME(1:2)) * 60
+                   + FUNCTION NUMVAL(AL-TIME(3:2))
+               COMPUTE WS-MINS-SINCE-FAIL = WS-OK-MINS - WS-FAIL-MINS
+
+               IF WS-MINS-SINCE-FAIL >= 0
+                   AND WS-MINS-SINCE-FAIL <= WS-LOGIN-WINDOW-MINS
+                   ADD 1 TO WS-FLAG-CT
+                   STRING "Account " AL-ACCT
+                       " : LOGIN-PATTERN - failed login at "
+                       WL-FAIL-TIME(WS-SLOT)
+                       " followed by success at " AL-TIME
+                       DELIMITED BY SIZE INTO FLAG-REC
+                   END-STRING
+                   WRITE FLAG-REC
+                   MOVE "N" TO WL-HAS-FAIL(WS-SLOT)
+               END-IF
+           END-IF.
