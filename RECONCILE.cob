@@ -0,0 +1,231 @@
+      *> ================================================================
+      *> RECONCILE: Nightly reconciliation batch job.
+      *> SAVE-ACCOUNT/SAVE-ACCOUNT2 in ATM-SYSTEM.cob REWRITE
+      *> ACCOUNTS.DAT on every transaction with no record locking, so
+      *> there's no guarantee AR-BALANCE still matches the running
+      *> balance TRANSLOG.DAT recorded after each posting if a run
+      *> ever got interrupted mid-update. This program replays
+      *> TRANSLOG.DAT, takes the most recent TR-BALANCE it finds per
+      *> account, and flags any account where that doesn't match the
+      *> current AR-BALANCE, writing the mismatches to an exceptions
+      *> report the branch can review before opening.
+      *> Compile: cobc -x -free RECONCILE.cob -o reconcile
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AR-NUMBER
+               FILE STATUS IS WS-ACCT-FS.
+           SELECT TRAN-FILE ASSIGN TO "TRANSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FS.
+           SELECT EXCEPT-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+       01 ACCT-REC.
+           05 AR-NUMBER        PIC X(10).
+           05 AR-PIN           PIC X(4).
+           05 AR-FIRST         PIC X(20).
+           05 AR-LAST          PIC X(20).
+           05 AR-TYPE          PIC X(1).
+           05 AR-BALANCE       PIC S9(9)V99.
+           05 AR-STATUS        PIC X(1).
+           05 AR-DAILY-WD      PIC S9(7)V99.
+           05 AR-LAST-WD-DATE  PIC X(8).
+           05 AR-FAIL-PINS     PIC 99.
+           05 AR-ADMIN         PIC X(1).
+           05 AR-LAST-INT-DATE PIC X(8).
+           05 AR-LAST-FEE-DATE PIC X(8).
+           05 AR-DAILY-LIMIT   PIC S9(7)V99.
+           05 AR-LINKED-ACCT   PIC X(10).
+           05 AR-PIN2          PIC X(4).
+           05 AR-FIRST2        PIC X(20).
+           05 AR-LAST2         PIC X(20).
+
+       FD TRAN-FILE.
+       01 TRAN-REC.
+           05 TR-DATE          PIC X(8).
+           05 TR-TIME          PIC X(6).
+           05 TR-ACCT          PIC X(10).
+           05 TR-TYPE          PIC X(10).
+           05 TR-AMOUNT        PIC S9(9)V99.
+           05 TR-BALANCE       PIC S9(9)V99.
+           05 TR-DESC          PIC X(30).
+
+       FD EXCEPT-FILE.
+       01 EXCEPT-REC            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FS            PIC XX.
+       01 WS-TRAN-FS            PIC XX.
+       01 WS-EXCPT-FS           PIC XX.
+       01 WS-EOF                PIC X VALUE "N".
+
+      *> Per-account summary built from a single pass over
+      *> TRANSLOG.DAT: the most recent running balance on file and
+      *> how many postings contributed to it
+       01 WS-RECON-CT           PIC 9(5) VALUE 0.
+       01 WS-RECON-TBL.
+           05 WS-RECON OCCURS 999 TIMES.
+               10 WR-ACCT       PIC X(10).
+               10 WR-LAST-BAL   PIC S9(9)V99.
+               10 WR-TXN-CT     PIC 9(5).
+
+       01 WS-RI                 PIC 9(5) VALUE 0.
+       01 WS-SLOT                PIC 9(5) VALUE 0.
+
+       01 WS-ACCT-CT             PIC 9(5) VALUE 0.
+       01 WS-EXCEPT-CT           PIC 9(5) VALUE 0.
+
+       01 WS-DATE-TIME.
+           05 WS-DT-DATE        PIC X(8).
+           05 WS-DT-TIME        PIC X(8).
+           05 WS-DT-GMT         PIC X(5).
+       01 WS-TODAY               PIC X(8).
+
+       01 WS-BAL-DSP             PIC -(9)9.99.
+       01 WS-EXP-DSP             PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM GET-DATETIME
+           PERFORM BUILD-RECON-TABLE
+           PERFORM OPEN-EXCEPT-REPORT
+           PERFORM CHECK-ACCOUNTS
+           PERFORM CLOSE-EXCEPT-REPORT
+
+           DISPLAY "RECONCILE run complete for " WS-TODAY
+           DISPLAY "  Accounts checked: " WS-ACCT-CT
+           DISPLAY "  Exceptions found: " WS-EXCEPT-CT
+           STOP RUN.
+
+       GET-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME
+           MOVE WS-DT-DATE TO WS-TODAY.
+
+      *> ============================================================
+      *> BUILD-RECON-TABLE: One pass over TRANSLOG.DAT, keeping the
+      *> last TR-BALANCE seen per account (the file is append-only,
+      *> so the last matching record is the most recent posting).
+      *> ============================================================
+       BUILD-RECON-TABLE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-FS NOT = "00"
+               DISPLAY "(no transaction history on file)"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRAN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM RECORD-TRAN-BALANCE
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE.
+
+      *> ============================================================
+      *> RECORD-TRAN-BALANCE: Find TR-ACCT's slot in WS-RECON-TBL
+      *> (adding a new one if this is the first posting seen for it)
+      *> and roll its last-known balance forward.
+      *> ============================================================
+       RECORD-TRAN-BALANCE.
+           MOVE 0 TO WS-SLOT
+           PERFORM VARYING WS-RI FROM 1 BY 1
+               UNTIL WS-RI > WS-RECON-CT
+               IF WR-ACCT(WS-RI) = TR-ACCT
+                   MOVE WS-RI TO WS-SLOT
+               END-IF
+           END-PERFORM
+
+           IF WS-SLOT = 0
+               ADD 1 TO WS-RECON-CT
+               MOVE WS-RECON-CT TO WS-SLOT
+               MOVE TR-ACCT TO WR-ACCT(WS-SLOT)
+               MOVE 0 TO WR-TXN-CT(WS-SLOT)
+           END-IF
+
+           MOVE TR-BALANCE TO WR-LAST-BAL(WS-SLOT)
+           ADD 1 TO WR-TXN-CT(WS-SLOT).
+
+       OPEN-EXCEPT-REPORT.
+           OPEN OUTPUT EXCEPT-FILE
+           MOVE "RECONCILIATION EXCEPTIONS REPORT" TO EXCEPT-REC
+           WRITE EXCEPT-REC
+           STRING "Run date: " WS-TODAY
+               DELIMITED BY SIZE INTO EXCEPT-REC
+           END-STRING
+           WRITE EXCEPT-REC
+           MOVE "----------------------------------------" TO EXCEPT-REC
+           WRITE EXCEPT-REC.
+
+       CLOSE-EXCEPT-REPORT.
+           IF WS-EXCEPT-CT = 0
+               MOVE "No exceptions found." TO EXCEPT-REC
+               WRITE EXCEPT-REC
+           END-IF
+           CLOSE EXCEPT-FILE.
+
+      *> ============================================================
+      *> CHECK-ACCOUNTS: Walk ACCOUNTS.DAT in account-number order and
+      *> compare each AR-BALANCE against the last balance
+      *> BUILD-RECON-TABLE found for that account in TRANSLOG.DAT. An
+      *> account with no transaction history yet (e.g. just opened)
+      *> has nothing to reconcile against and is skipped.
+      *> ============================================================
+       CHECK-ACCOUNTS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               DISPLAY "ERR|FILE-ERR|Cannot open accounts file"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ACCT-CT
+                       PERFORM CHECK-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+       CHECK-ONE-ACCOUNT.
+           MOVE 0 TO WS-SLOT
+           PERFORM VARYING WS-RI FROM 1 BY 1
+               UNTIL WS-RI > WS-RECON-CT
+               IF WR-ACCT(WS-RI) = AR-NUMBER
+                   MOVE WS-RI TO WS-SLOT
+               END-IF
+           END-PERFORM
+
+           IF WS-SLOT NOT = 0
+               IF WR-LAST-BAL(WS-SLOT) NOT = AR-BALANCE
+                   ADD 1 TO WS-EXCEPT-CT
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE AR-BALANCE TO WS-BAL-DSP
+           MOVE WR-LAST-BAL(WS-SLOT) TO WS-EXP-DSP
+           STRING "Account " AR-NUMBER
+               " : AR-BALANCE=" FUNCTION TRIM(WS-BAL-DSP)
+               " TRANSLOG-BALANCE=" FUNCTION TRIM(WS-EXP-DSP)
+               " (" WR-TXN-CT(WS-SLOT) " postings)"
+               DELIMITED BY SIZE INTO EXCEPT-REC
+           END-STRING
+           WRITE EXCEPT-REC.
