@@ -0,0 +1,316 @@
+      *> ================================================================
+      *> ACCT-MAINT: Account opening/closing maintenance program.
+      *> Accepts commands via ACCEPT (stdin), returns pipe-delimited
+      *> responses via DISPLAY (stdout), same convention as
+      *> ATM-SYSTEM.cob.
+      *>   OPEN-ACCT  pin first last type balance [linked-savings-acct]
+      *>              [pin2 first2 last2]
+      *>   CLOSE-ACCT account
+      *> Compile: cobc -x -free ACCT-MAINT.cob -o acct-maint
+      *> ================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-NUMBER
+               FILE STATUS IS WS-ACCT-FS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+       01 ACCT-REC.
+           05 AR-NUMBER        PIC X(10).
+           05 AR-PIN           PIC X(4).
+           05 AR-FIRST         PIC X(20).
+           05 AR-LAST          PIC X(20).
+           05 AR-TYPE          PIC X(1).
+           05 AR-BALANCE       PIC S9(9)V99.
+           05 AR-STATUS        PIC X(1).
+           05 AR-DAILY-WD      PIC S9(7)V99.
+           05 AR-LAST-WD-DATE  PIC X(8).
+           05 AR-FAIL-PINS     PIC 99.
+           05 AR-ADMIN         PIC X(1).
+           05 AR-LAST-INT-DATE PIC X(8).
+           05 AR-LAST-FEE-DATE PIC X(8).
+           05 AR-DAILY-LIMIT   PIC S9(7)V99.
+           05 AR-LINKED-ACCT   PIC X(10).
+           05 AR-PIN2          PIC X(4).
+           05 AR-FIRST2        PIC X(20).
+           05 AR-LAST2         PIC X(20).
+
+       FD AUDIT-FILE.
+       01 AUDIT-REC.
+           05 AL-DATE          PIC X(8).
+           05 AL-TIME          PIC X(6).
+           05 AL-ACCT          PIC X(10).
+           05 AL-ACTION        PIC X(20).
+           05 AL-DETAIL        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-FS            PIC XX.
+       01 WS-AUDIT-FS           PIC XX.
+       01 WS-EOF                PIC X VALUE "N".
+
+       01 WS-COMMAND            PIC X(200).
+       01 WS-OP                 PIC X(20).
+       01 WS-P1                 PIC X(20).
+       01 WS-P2                 PIC X(20).
+       01 WS-P3                 PIC X(20).
+       01 WS-P4                 PIC X(20).
+       01 WS-P5                 PIC X(20).
+       01 WS-P6                 PIC X(20).
+       01 WS-P7                 PIC X(20).
+       01 WS-P8                 PIC X(20).
+       01 WS-P9                 PIC X(20).
+
+      *> Default daily withdrawal limits by account type -- checking
+      *> gets the lower cap, savings the higher one, same split
+      *> ATM-SYSTEM applies once the limit is on the account record
+       01 WS-DEFAULT-LIMIT-C    PIC S9(7)V99 VALUE 500.00.
+       01 WS-DEFAULT-LIMIT-S    PIC S9(7)V99 VALUE 2000.00.
+
+      *> Account ceiling: ACCT-MAINT will not open account #1000 --
+      *> a standalone operational safeguard so the next-account-number
+      *> sequence has a hard stop and an operator gets a clear
+      *> ERR|ACCT-LIMIT instead of the sequence silently running past
+      *> some assumed bound
+       01 WS-ACCT-LIMIT         PIC 999 VALUE 999.
+       01 WS-NUM-ACCTS          PIC 999 VALUE 0.
+       01 WS-HIGH-NUM           PIC 9(10) VALUE 1000000000.
+       01 WS-THIS-NUM           PIC 9(10).
+       01 WS-NEXT-NUM           PIC 9(10).
+       01 WS-NEW-NUMBER         PIC X(10).
+
+       01 WS-FOUND              PIC X VALUE "N".
+       01 WS-TARGET-FS          PIC XX.
+
+       01 WS-DATE-TIME.
+           05 WS-DT-DATE        PIC X(8).
+           05 WS-DT-TIME        PIC X(8).
+           05 WS-DT-GMT         PIC X(5).
+       01 WS-TODAY               PIC X(8).
+       01 WS-NOW-TIME            PIC X(6).
+
+       01 WS-AUD-ACCT            PIC X(10).
+       01 WS-AUD-ACTION          PIC X(20).
+       01 WS-AUD-DETAIL          PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-COMMAND
+           PERFORM GET-DATETIME
+           PERFORM PARSE-COMMAND
+
+           EVALUATE WS-OP
+               WHEN "OPEN-ACCT"  PERFORM DO-OPEN-ACCT
+               WHEN "CLOSE-ACCT" PERFORM DO-CLOSE-ACCT
+               WHEN OTHER
+                   DISPLAY "ERR|INVALID-OP|Unknown operation"
+           END-EVALUATE
+           STOP RUN.
+
+       GET-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME
+           MOVE WS-DT-DATE TO WS-TODAY
+           MOVE WS-DT-TIME(1:6) TO WS-NOW-TIME.
+
+       PARSE-COMMAND.
+           INITIALIZE WS-OP WS-P1 WS-P2 WS-P3 WS-P4 WS-P5 WS-P6
+               WS-P7 WS-P8 WS-P9
+           UNSTRING WS-COMMAND DELIMITED BY ALL SPACES
+               INTO WS-OP WS-P1 WS-P2 WS-P3 WS-P4 WS-P5 WS-P6
+                   WS-P7 WS-P8 WS-P9
+           END-UNSTRING
+           MOVE FUNCTION UPPER-CASE(WS-OP) TO WS-OP.
+
+      *> ============================================================
+      *> SCAN-ACCOUNTS: Pass over ACCOUNTS.DAT to count the current
+      *> rows and find the highest account number in use, so a new
+      *> account can be assigned the next number in sequence.
+      *> ============================================================
+       SCAN-ACCOUNTS.
+           MOVE 0 TO WS-NUM-ACCTS
+           MOVE 1000000000 TO WS-HIGH-NUM
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               DISPLAY "ERR|FILE-ERR|Cannot open accounts file"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-NUM-ACCTS
+      *>               The admin account uses a reserved sentinel
+      *>               number (9999999999) and must not influence the
+      *>               next customer sequence number
+                       IF AR-ADMIN NOT = "Y"
+                           MOVE AR-NUMBER TO WS-THIS-NUM
+                           IF WS-THIS-NUM > WS-HIGH-NUM
+                               MOVE WS-THIS-NUM TO WS-HIGH-NUM
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+      *> ============================================================
+      *> DO-OPEN-ACCT: Append a new account with the next account
+      *> number in sequence.
+      *> Input:  P1=pin P2=first P3=last P4=type(C/S) P5=balance
+      *>         P6=linked savings account (optional, for overdraft
+      *>         coverage on a checking account)
+      *>         P7=2nd holder pin P8=2nd holder first P9=2nd holder
+      *>         last (optional, opens the account as a joint account)
+      *> Output: OK|account-number  or  ERR|code|message
+      *> ============================================================
+       DO-OPEN-ACCT.
+           PERFORM SCAN-ACCOUNTS
+
+           IF WS-NUM-ACCTS >= WS-ACCT-LIMIT
+               DISPLAY "ERR|ACCT-LIMIT|"
+                   "Account table is full, cannot open new account"
+               MOVE "SYSTEM" TO WS-AUD-ACCT
+               MOVE "OPEN-REJECTED" TO WS-AUD-ACTION
+               MOVE "Account ceiling reached" TO WS-AUD-DETAIL
+               PERFORM LOG-AUDIT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-P4 NOT = "C" AND WS-P4 NOT = "S"
+               DISPLAY "ERR|INVALID-TYPE|"
+                   "Account type must be C or S"
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-NEXT-NUM = WS-HIGH-NUM + 1
+           MOVE WS-NEXT-NUM TO WS-NEW-NUMBER
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               DISPLAY "ERR|FILE-ERR|Cannot open accounts file"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-NEW-NUMBER TO AR-NUMBER
+           MOVE WS-P1(1:4)    TO AR-PIN
+           MOVE WS-P2         TO AR-FIRST
+           MOVE WS-P3         TO AR-LAST
+           MOVE WS-P4         TO AR-TYPE
+           COMPUTE AR-BALANCE = FUNCTION NUMVAL(WS-P5)
+           MOVE "A"           TO AR-STATUS
+           MOVE 0             TO AR-DAILY-WD
+           MOVE "00000000"    TO AR-LAST-WD-DATE
+           MOVE 0             TO AR-FAIL-PINS
+           MOVE "N"           TO AR-ADMIN
+           MOVE "00000000"    TO AR-LAST-INT-DATE
+           MOVE "00000000"    TO AR-LAST-FEE-DATE
+           IF WS-P4 = "S"
+               MOVE WS-DEFAULT-LIMIT-S TO AR-DAILY-LIMIT
+           ELSE
+               MOVE WS-DEFAULT-LIMIT-C TO AR-DAILY-LIMIT
+           END-IF
+           IF WS-P6 = SPACES
+               MOVE "0000000000" TO AR-LINKED-ACCT
+           ELSE
+               MOVE WS-P6 TO AR-LINKED-ACCT
+           END-IF
+           IF WS-P7 = SPACES
+               MOVE SPACES TO AR-PIN2
+               MOVE SPACES TO AR-FIRST2
+               MOVE SPACES TO AR-LAST2
+           ELSE
+               MOVE WS-P7(1:4) TO AR-PIN2
+               MOVE WS-P8      TO AR-FIRST2
+               MOVE WS-P9      TO AR-LAST2
+           END-IF
+           WRITE ACCT-REC
+               INVALID KEY
+                   DISPLAY "ERR|FILE-ERR|Account write failed"
+                   CLOSE ACCOUNT-FILE
+                   EXIT PARAGRAPH
+           END-WRITE
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY "OK|" WS-NEW-NUMBER
+
+           MOVE WS-NEW-NUMBER TO WS-AUD-ACCT
+           MOVE "ACCT-OPENED" TO WS-AUD-ACTION
+           STRING "Opened " FUNCTION TRIM(WS-P4)
+               " account for " FUNCTION TRIM(WS-P2)
+               " " FUNCTION TRIM(WS-P3)
+               DELIMITED BY SIZE INTO WS-AUD-DETAIL
+           END-STRING
+           PERFORM LOG-AUDIT.
+
+      *> ============================================================
+      *> DO-CLOSE-ACCT: Mark an account inactive (AR-STATUS = "I")
+      *> without deleting its history. The record is located directly
+      *> by key and rewritten in place, leaving every other account
+      *> and the transaction/audit history untouched.
+      *> Input:  P1=account
+      *> Output: OK|account-number  or  ERR|code|message
+      *> ============================================================
+       DO-CLOSE-ACCT.
+           MOVE "N" TO WS-FOUND
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FS NOT = "00"
+               DISPLAY "ERR|FILE-ERR|Cannot open accounts file"
+               STOP RUN
+           END-IF
+
+           MOVE WS-P1 TO AR-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+                   MOVE "I" TO AR-STATUS
+                   REWRITE ACCT-REC
+                       INVALID KEY
+                           DISPLAY "ERR|FILE-ERR|Account rewrite failed"
+                           CLOSE ACCOUNT-FILE
+                           EXIT PARAGRAPH
+                   END-REWRITE
+           END-READ
+
+           CLOSE ACCOUNT-FILE
+
+           IF WS-FOUND = "N"
+               DISPLAY "ERR|ACCT-NOT-FOUND|Account not found"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "OK|" WS-P1
+
+           MOVE WS-P1 TO WS-AUD-ACCT
+           MOVE "ACCT-CLOSED" TO WS-AUD-ACTION
+           MOVE "Account marked inactive" TO WS-AUD-DETAIL
+           PERFORM LOG-AUDIT.
+
+      *> ============================================================
+      *> LOG-AUDIT: Append to AUDITLOG.DAT
+      *> ============================================================
+       LOG-AUDIT.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WS-TODAY      TO AL-DATE
+           MOVE WS-NOW-TIME   TO AL-TIME
+           MOVE WS-AUD-ACCT   TO AL-ACCT
+           MOVE WS-AUD-ACTION TO AL-ACTION
+           MOVE WS-AUD-DETAIL TO AL-DETAIL
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
